@@ -0,0 +1,77 @@
+      *> Runs a file of (arg1, arg2, func-code) transactions through
+      *> Calculator, one CALL per row, and writes a report of results
+      *> - so end-of-day batch fee calculations can run unattended
+      *> instead of needing a hand-built demo program per scenario.
+       program-id. CalculatorBatch as "CalculatorBatch".
+
+       environment division.
+       input-output section.
+       file-control.
+           select transactionFile assign to ".\calc-transactions.txt"
+           organization is line sequential.
+
+           select reportFile assign to ".\calc-batch-report.txt"
+           organization is line sequential.
+
+       data division.
+       file section.
+       fd transactionFile.
+       01 txRec.
+           03 tx-arg1 pic 9(5).
+           03 tx-arg2 pic 9(5).
+           03 tx-func pic 9(2).
+
+       fd reportFile.
+       01 reportLine pic x(80).
+
+       working-storage section.
+       01 eof pic x(1) value "N".
+       01 calcSum pic 9(5) comp-3.
+       01 func pic 99.
+       copy "functions.cpy".
+       copy "returncode.cpy".
+       copy "calcReturnCode.cpy".
+       01 detailLine.
+           03 dl-arg1       pic z(4)9.
+           03 filler        pic x(3) value " + ".
+           03 dl-arg2       pic z(4)9.
+           03 filler        pic x(3) value " = ".
+           03 dl-sum        pic z(4)9.
+           03 filler        pic x(15) value "  return-code: ".
+           03 dl-returnCode pic z(2)9.
+
+       procedure division.
+       0000-mainline section.
+           open input transactionFile
+           open output reportFile
+
+           perform until eof = "Y"
+               read transactionFile
+                   at end
+                       move "Y" to eof
+                   not at end
+                       perform 1000-run-one-transaction
+               end-read
+           end-perform
+
+           close transactionFile
+           close reportFile
+           goback
+           .
+
+       1000-run-one-transaction section.
+           move tx-func to func
+           call "Calculator" using by value tx-arg1
+                                    by value tx-arg2
+                                    by value func
+                                    by reference calcSum
+           move spaces to detailLine
+           move tx-arg1     to dl-arg1
+           move tx-arg2     to dl-arg2
+           move calcSum        to dl-sum
+           move return-code to dl-returnCode
+           move detailLine to reportLine
+           write reportLine
+           .
+
+       end program CalculatorBatch.
