@@ -2,18 +2,57 @@
       $set ilsmartlinkage
        program-id. Calculator as "Calculator".
 
+       environment division.
+       input-output section.
+       file-control.
+           select calcLogFile assign to ".\calculator-log.txt"
+           organization is line sequential.
+
        data division.
+       file section.
+       fd calcLogFile.
+       01 calcLogLine.
+           03 cl-timestamp  pic x(14).
+           03 filler        pic x(1) value space.
+           03 cl-func       pic 9(2).
+           03 filler        pic x(1) value space.
+           03 cl-arg1       pic 9(5).
+           03 filler        pic x(1) value space.
+           03 cl-arg2       pic 9(5).
+           03 filler        pic x(1) value space.
+           03 cl-result     pic 9(5).
+           03 filler        pic x(1) value space.
+           03 cl-returnCode pic 9(3).
+
        working-storage section.
+       *> discarded quotient for the remainder operation - DIVIDE
+       *> ... GIVING ... REMAINDER ... needs both
+       01 wsQuotient pic 9(5) comp-3.
+       *> running total for the accumulator mode - persists across
+       *> calls into this program for the life of the run unit
+       01 wsAccumulator pic 9(5) comp-3 value 0.
+       01 clTimestampDate pic 9(8).
+       01 clTimestampDateX redefines clTimestampDate.
+           03 cltd-yyyy pic 9(4).
+           03 cltd-mm   pic 9(2).
+           03 cltd-dd   pic 9(2).
+       01 clTimestampTime pic 9(8).
+       01 clTimestampTimeX redefines clTimestampTime.
+           03 cltt-hh   pic 9(2).
+           03 cltt-mi   pic 9(2).
+           03 cltt-ss   pic 9(2).
+           03 cltt-ss2  pic 9(2).
 
        linkage section.
        01 lnk-arg1           pic 9(5) comp-3.
        01 lnk-arg2           pic 9(5) comp-3.
        01 lnk-sum            pic 9(5) comp-3.
        *> functions
-       01 func               pic 9.
+       01 func               pic 99.
        copy "functions.cpy".
        *> Return-code values
        copy "returncode.cpy".
+       copy "calcReturnCode.cpy".
        
        procedure division using by value lnk-arg1, 
                                 by value lnk-arg2,
@@ -26,10 +65,19 @@
                when addition           perform additionFunc
                when subtraction        perform subtractionFunc
                when multiplication     perform multiplicationFunc
-               when #division          perform divisionFunc
+               when calcDivision          perform divisionFunc
+               when modulus            perform remainderFunc
+               when percentage         perform percentageFunc
+               when power              perform powerFunc
+               when squareRoot         perform squareRootFunc
+               when accumulatorOpen    perform accumulatorOpenFunc
+               when accumulatorPost    perform accumulatorPostFunc
+               when accumulatorRead    perform accumulatorReadFunc
                when other              perform errorFunc
          end-evaluate
 
+         perform writeTransactionLogFunc
+
 		 goback.
          
       *****************************************************************
@@ -40,16 +88,118 @@
           move err-unknown-function to return-code.
 		 
        additionFunc section.
-          add lnk-arg1 to lnk-arg2 giving lnk-sum.
+          add lnk-arg1 to lnk-arg2 giving lnk-sum
+             on size error
+                move err-overflow to return-code
+          end-add.
 
        subtractionFunc section.
-          subtract lnk-arg1 from lnk-arg2 giving lnk-sum.
-		   
+          subtract lnk-arg1 from lnk-arg2 giving lnk-sum
+             on size error
+                move err-overflow to return-code
+          end-subtract.
+
 	   multiplicationFunc section.
-          multiply lnk-arg1 by lnk-arg2 giving lnk-sum.
+          multiply lnk-arg1 by lnk-arg2 giving lnk-sum
+             on size error
+                move err-overflow to return-code
+          end-multiply.
 		   
 	   divisionFunc section.
-          divide lnk-arg1 into lnk-arg2 giving lnk-sum.
+          if lnk-arg1 = 0
+             move err-divide-by-zero to return-code
+          else
+             divide lnk-arg1 into lnk-arg2 giving lnk-sum
+                on size error
+                   move err-overflow to return-code
+             end-divide
+          end-if.
+
+      *> lnk-arg2 MOD lnk-arg1, the same direction as divisionFunc's
+      *> lnk-arg2 / lnk-arg1
+       remainderFunc section.
+          if lnk-arg1 = 0
+             move err-divide-by-zero to return-code
+          else
+             divide lnk-arg1 into lnk-arg2
+                giving wsQuotient
+                remainder lnk-sum
+                on size error
+                   move err-overflow to return-code
+             end-divide
+          end-if.
+
+      *> lnk-arg1 times a rate carried in lnk-arg2 with two implied
+      *> decimal places (e.g. 250 means 2.50%), rounded to whole units
+       percentageFunc section.
+          compute lnk-sum rounded = (lnk-arg1 * lnk-arg2) / 10000
+             on size error
+                move err-overflow to return-code
+          end-compute.
+
+      *> lnk-arg1 raised to the lnk-arg2 power
+       powerFunc section.
+          compute lnk-sum rounded = lnk-arg1 ** lnk-arg2
+             on size error
+                move err-overflow to return-code
+          end-compute.
+
+      *> square root of lnk-arg1 - lnk-arg2 is not used
+       squareRootFunc section.
+          compute lnk-sum rounded = function sqrt(lnk-arg1)
+             on size error
+                move err-overflow to return-code
+          end-compute.
+
+      *> resets the running total - call before posting the first
+      *> item in a new sequence of debits/credits
+       accumulatorOpenFunc section.
+          move 0 to wsAccumulator.
+
+      *> posts one signed amount to the running total - lnk-arg1 is
+      *> the amount, lnk-arg2 is 1 for a credit (add) or 2 for a
+      *> debit (subtract)
+       accumulatorPostFunc section.
+          evaluate lnk-arg2
+             when 1
+                add lnk-arg1 to wsAccumulator
+                   on size error
+                      move err-overflow to return-code
+                end-add
+             when 2
+                subtract lnk-arg1 from wsAccumulator
+                   on size error
+                      move err-overflow to return-code
+                end-subtract
+             when other
+                move err-unknown-function to return-code
+          end-evaluate.
+
+      *> reads back the running total built up by accumulatorPostFunc
+       accumulatorReadFunc section.
+          move wsAccumulator to lnk-sum.
+
+      *> one row per call into this program - operands, func code,
+      *> result, and return-code - appended to calculator-log.txt so
+      *> a wrong downstream billing figure can be traced back to the
+      *> call that produced it
+       writeTransactionLogFunc section.
+          accept clTimestampDate from date yyyymmdd.
+          accept clTimestampTime from time.
+          move cltd-yyyy to cl-timestamp(1:4)
+          move cltd-mm   to cl-timestamp(5:2)
+          move cltd-dd   to cl-timestamp(7:2)
+          move cltt-hh   to cl-timestamp(9:2)
+          move cltt-mi   to cl-timestamp(11:2)
+          move cltt-ss   to cl-timestamp(13:2)
+          move func      to cl-func
+          move lnk-arg1  to cl-arg1
+          move lnk-arg2  to cl-arg2
+          move lnk-sum   to cl-result
+          move return-code to cl-returnCode
+          open extend calcLogFile
+          write calcLogLine
+          close calcLogFile.
 
            goback.
 
