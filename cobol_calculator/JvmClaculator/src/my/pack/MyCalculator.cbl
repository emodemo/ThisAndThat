@@ -10,6 +10,8 @@
        *> pointer to the calculator program
        01 pp procedure-pointer.
        78 PROCEDURAL_PROGRAM value "my.procedure.Calculator".
+       copy "returncode.cpy".
+       copy "calcReturnCode.cpy".
 
       *>> CONSTRUCTOR
        method-id New protected.
@@ -61,17 +63,99 @@
                         returning result as binary-long.
            
            copy "functions.cpy".
-           set result to self::callCalculator(firstArg, secondArg, #division)
+           set result to self::callCalculator(firstArg, secondArg, calcDivision)
            goback.
        end method.
        
-      *>> RANDOM 
+      *>> MODULUS
+       method-id modulus (firstArg as binary-long, secondArg as binary-long)
+                         returning result as binary-long.
+
+           copy "functions.cpy".
+           set result to self::callCalculator(firstArg, secondArg, modulus)
+           goback.
+       end method.
+
+      *>> PERCENTAGE - rate carries two implied decimal places, e.g.
+      *>> 250 means 2.50%
+       method-id percentage (amount as binary-long, rate as binary-long)
+                             returning result as binary-long.
+
+           copy "functions.cpy".
+           set result to self::callCalculator(amount, rate, percentage)
+           goback.
+       end method.
+
+      *>> POWER
+       method-id power (base as binary-long, exponent as binary-long)
+                       returning result as binary-long.
+
+           copy "functions.cpy".
+           set result to self::callCalculator(base, exponent, power)
+           goback.
+       end method.
+
+      *>> SQUARE ROOT
+       method-id squareRoot (value as binary-long)
+                            returning result as binary-long.
+
+           copy "functions.cpy".
+           set result to self::callCalculator(value, 0, squareRoot)
+           goback.
+       end method.
+
+      *>> RANDOM
        method-id randomNumber.
        procedure division returning result as binary-long.
            declare rand = new Random()
            set result = rand::nextInt()
            goback.
        end method.
+
+      *>> RANDOM, SEEDED - so QA can regenerate the exact same
+      *>> sequence across runs when chasing a one-off test failure
+       method-id randomNumberSeeded (seed as binary-long)
+                                    returning result as binary-long.
+           declare rand = new Random(seed)
+           set result = rand::nextInt()
+           goback.
+       end method.
+
+      *>> ACCUMULATOR - running-total mode so a sequence of
+      *>> debits/credits can be posted without one cross-call per line
+
+      *>> resets the running total to zero
+       method-id openAccumulator.
+       local-storage section.
+       01 ignoredResult binary-long.
+       procedure division.
+           copy "functions.cpy".
+           set ignoredResult to self::callCalculator(0, 0, accumulatorOpen)
+           goback.
+       end method.
+
+      *>> posts one signed amount - isCredit true adds, false subtracts
+       method-id postToAccumulator (amount as binary-long, isCredit as condition-value).
+       local-storage section.
+       01 direction binary-long.
+       01 ignoredResult binary-long.
+       procedure division.
+           if isCredit
+               move 1 to direction
+           else
+               move 2 to direction
+           end-if
+           set ignoredResult to self::callCalculator(amount, direction, accumulatorPost)
+           goback.
+       end method.
+
+      *>> reads back the running total
+       method-id readAccumulator.
+       procedure division returning result as binary-long.
+           copy "functions.cpy".
+           set result to self::callCalculator(0, 0, accumulatorRead)
+           goback.
+       end method.
        
 
       *> CALL CALCULATOR
@@ -86,7 +170,7 @@
        01 firstArg  binary-long.
        01 secondArg binary-long.
        01 result    binary-long.
-       01 #function pic 9
+       01 #function pic 99.
        copy "functions.cpy".
        
        procedure division using by value firstArg 
@@ -97,9 +181,28 @@
            move firstArg  to arg1
            move secondArg to arg2
            call pp using by value arg1 by value arg2 by value #function by reference argsum
+           self::checkReturnCode()
            move argsum to result
            goback.
-           
-       end method. 
+
+       end method.
+
+      *> callCalculator ignored return-code entirely before this -
+      *> a divide-by-zero or overflow on the procedural side now
+      *> raises instead of handing Java a silently-wrong number
+       method-id checkReturnCode private.
+       procedure division.
+           evaluate return-code
+               when err-success
+                   continue
+               when err-divide-by-zero
+                   raise new RuntimeException("divide by zero")
+               when err-overflow
+                   raise new RuntimeException("arithmetic overflow")
+               when other
+                   raise new RuntimeException("Calculator error " & return-code)
+           end-evaluate
+           goback.
+       end method.
 
        end class.
