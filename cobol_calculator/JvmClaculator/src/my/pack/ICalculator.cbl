@@ -25,10 +25,54 @@
                         returning result as binary-long.
        end method.
        
-      *>> RANDOM 
+      *>> MODULUS
+       method-id modulus (firstArg as binary-long, secondArg as binary-long)
+                         returning result as binary-long.
+       end method.
+
+      *>> PERCENTAGE - rate carries two implied decimal places, e.g.
+      *>> 250 means 2.50%
+       method-id percentage (amount as binary-long, rate as binary-long)
+                             returning result as binary-long.
+       end method.
+
+      *>> POWER
+       method-id power (base as binary-long, exponent as binary-long)
+                       returning result as binary-long.
+       end method.
+
+      *>> SQUARE ROOT
+       method-id squareRoot (value as binary-long)
+                            returning result as binary-long.
+       end method.
+
+      *>> RANDOM
        method-id randomNumber.
        procedure division returning result as binary-long.
        end method.
+
+      *>> RANDOM, SEEDED - so QA can regenerate the exact same
+      *>> sequence across runs when chasing a one-off test failure
+       method-id randomNumberSeeded (seed as binary-long)
+                                    returning result as binary-long.
+       end method.
+
+      *>> ACCUMULATOR - running-total mode so a sequence of
+      *>> debits/credits can be posted without one cross-call per line
+
+      *>> resets the running total to zero
+       method-id openAccumulator.
+       procedure division.
+       end method.
+
+      *>> posts one signed amount - isCredit true adds, false subtracts
+       method-id postToAccumulator (amount as binary-long, isCredit as condition-value).
+       end method.
+
+      *>> reads back the running total
+       method-id readAccumulator.
+       procedure division returning result as binary-long.
+       end method.
        
        
        end interface.
