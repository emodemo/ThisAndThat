@@ -0,0 +1,19 @@
+      ******************************************************************
+      *
+      * records.cpy
+      *
+      * Layout of a single address-book record.  Copied into the file
+      * section of recordsProgram (as "rec") and into the linkage
+      * section of every caller that passes a record across the call
+      * boundary (as "tmprec" / array elements / etc).
+      *
+      ******************************************************************
+           02 recordId         pic 9(9) comp.
+           02 recordName       pic x(30).
+           02 recordFamily     pic x(30).
+           02 recordCode       pic 9(5).
+           02 recordCity       pic x(20).
+           02 recordStreet     pic x(30).
+           02 recordPhone      pic x(20).
+           02 recordEmail      pic x(50).
+           02 recordMobile     pic x(20).
