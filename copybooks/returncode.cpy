@@ -0,0 +1,15 @@
+      ******************************************************************
+      *
+      * returncode.cpy
+      *
+      * Return-code values genuinely common to every subsystem - an
+      * unrecognized func code means the same thing whether the caller
+      * is recordsProgram or Calculator.  Codes meaningful to only one
+      * subsystem live in that subsystem's own copybook
+      * (recordsReturnCode.cpy / calcReturnCode.cpy) so a caller can't
+      * be handed back a return-code that doesn't apply to the program
+      * it called.
+      *
+      ******************************************************************
+       78 err-success            value 0.
+       78 err-unknown-function   value 1.
