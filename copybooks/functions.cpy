@@ -0,0 +1,36 @@
+      ******************************************************************
+      *
+      * functions.cpy
+      *
+      * Function codes understood by the "func" parameter of
+      * recordsProgram (addressBook) and Calculator (cobol_calculator).
+      * Shared verbatim by both subsystems.
+      *
+      ******************************************************************
+      *> recordsProgram function codes
+       78 openFile             value 1.
+       78 closeFile            value 2.
+       78 writeRecord          value 3.
+       78 rewriteRecord        value 4.
+       78 removeRecord         value 5.
+       78 readAllRecords       value 6.
+       78 maxNumberOfRecords   value 7.
+       78 searchByName         value 8.
+       78 nextRecordId         value 9.
+       78 mergeRecords         value 10.
+       78 enableAccessLog      value 11.
+       78 disableAccessLog     value 12.
+       78 removeByCity         value 13.
+
+      *> Calculator function codes
+       78 addition             value 1.
+       78 subtraction          value 2.
+       78 multiplication       value 3.
+       78 calcDivision            value 4.
+       78 modulus               value 5.
+       78 percentage            value 6.
+       78 power                 value 7.
+       78 squareRoot            value 8.
+       78 accumulatorOpen       value 9.
+       78 accumulatorPost       value 10.
+       78 accumulatorRead       value 11.
