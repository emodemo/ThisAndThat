@@ -0,0 +1,19 @@
+      ******************************************************************
+      *
+      * recordsReturnCode.cpy
+      *
+      * Return-code values specific to recordsProgram (the address-book
+      * subsystem).  Copied alongside returncode.cpy by recordsProgram
+      * and every program that calls it.
+      *
+      ******************************************************************
+       78 err-duplicate-record    value 2.
+       78 err-missing-record      value 3.
+       78 err-invalid-postal-code value 4.
+       78 err-duplicate-name      value 5.
+       78 err-table-full          value 6.
+       78 err-invalid-phone       value 7.
+       78 err-file-not-found      value 10.
+       78 err-file-already-open   value 11.
+       78 err-file-not-open       value 12.
+       78 err-file-error          value 13.
