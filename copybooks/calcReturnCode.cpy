@@ -0,0 +1,11 @@
+      ******************************************************************
+      *
+      * calcReturnCode.cpy
+      *
+      * Return-code values specific to Calculator (the calculator
+      * subsystem).  Copied alongside returncode.cpy by Calculator and
+      * every program that calls it.
+      *
+      ******************************************************************
+       78 err-divide-by-zero      value 8.
+       78 err-overflow            value 9.
