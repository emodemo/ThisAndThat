@@ -25,7 +25,7 @@
        01 rec2.
            copy "records.cpy".
        01 arrayParent.
-         03 array occurs 100.
+         03 array occurs 5000.
             copy "records.cpy".
        01 nOfRecords pic 9(4) comp value 0.
        01 func                     pic 99.
@@ -54,6 +54,9 @@
 
           *> step 1 - create a record
            move 1 to recordId of rec1.
+           move "Temp" to recordName of rec1.
+           move "Temp" to recordFamily of rec1.
+           move 1000 to recordCode of rec1.
            move writeRecord to func
            call pp using func rec1 omitted
 
@@ -92,7 +95,7 @@
            move 1001 to recordCode of rec2.
            move "Roma" to recordCity of rec2.
            move "blvd. Cesario" to recordStreet of rec2.
-           move "00359123" to recordPhone of rec2
+           move "0039123456" to recordPhone of rec2
            move writeRecord to func
            call pp using func rec2 omitted
 
@@ -174,16 +177,17 @@
        *> delete any record that may be left
        *> close the file
        entry MFU-TC-TEARDOWN-PREFIX & TEST-TestRecordsProgram.
-           *> delete the records
+           *> delete the records - stop at the first unused slot
+           *> rather than the table ceiling, since only this test's
+           *> own two records are ever expected to be live here
            move readAllRecords to func
            initialize arrayParent
            call pp using func omitted arrayParent
-           move maxNumberOfRecords to func
-           call pp using func omitted nOfRecords
            move removeRecord to func
-           perform varying i from 1 by 1 until i >= nOfRecords
+           perform varying i from 1 by 1
+                   until i > 5000 or recordId of array(i) = 0
                call pp using func array(i) omitted
-           end-perform. 
+           end-perform.
            *> close the file
            move closeFile to func
            call pp using func omitted omitted 
