@@ -0,0 +1,110 @@
+      *> package
+      $set ilnamespace "com.addressBookTest"
+      $set ilsmartlinkage
+      *> imports
+      $set ilusing(my.pack)
+
+      *> Generates synthetic records past the two hand-built ones
+      *> TestRecordsProgram uses, so recordsProgram, readAllRecordsFunc,
+      *> and AddressBookWrapper::getAllRecords can be volume-tested
+      *> past the current array bound before the record-count ceiling
+      *> is raised in production.
+       class-id SeedTestData public.
+
+       working-storage section.
+       01 pp procedure-pointer.
+       78 PROCEDURAL_PROGRAM value "recordsProgram".
+       01 calc type MyCalculator.
+
+      *>> CONSTRUCTOR
+       method-id New protected.
+       procedure division.
+           set pp to entry PROCEDURAL_PROGRAM
+           set calc to new MyCalculator()
+           goback.
+       end method.
+
+      *>> Generates recordCount synthetic records (sequential ids from
+      *>> nextRecordId, a name/city/phone built off MyCalculator's
+      *>> random number generator) and loads each one via writeRecord -
+      *>> returns how many loaded successfully
+       method-id seed (recordCount as binary-long)
+                      returning loadedCount as binary-long.
+       local-storage section.
+       01 rec.
+          copy "records.cpy".
+       01 arrayParent.
+           03 array occurs 5000 times.
+               copy "records.cpy" replacing ==02== by ==04==.
+       01 nextId redefines arrayParent pic 9(9) comp.
+       01 func pic 99.
+       copy "functions.cpy".
+       copy "returncode.cpy".
+       copy "recordsReturnCode.cpy".
+       01 i binary-long.
+       01 wsRandom binary-long.
+       01 wsQuotient binary-long.
+       01 wsCityIndex binary-long.
+       01 wsPhoneDigits pic 9(8).
+       01 wsSeedName.
+           03 wsSeedNamePrefix pic x(9) value "Synthetic".
+           03 wsSeedNameSeq    pic 9(9).
+       01 wsSeedFamily.
+           03 wsSeedFamilyPrefix pic x(11) value "TestContact".
+           03 wsSeedFamilySeq    pic 9(9).
+
+       procedure division.
+           move 0 to loadedCount
+           move openFile to func
+           call pp using func rec arrayParent
+           move nextRecordId to func
+           call pp using func rec arrayParent
+           move nextId to recordId of rec
+
+           perform varying i from 1 by 1 until i > recordCount
+               set wsRandom to calc::randomNumber()
+               if wsRandom < 0
+                   compute wsRandom = wsRandom * -1
+               end-if
+               divide wsRandom by 4 giving wsQuotient remainder wsCityIndex
+               end-divide
+
+               set wsRandom to calc::randomNumber()
+               if wsRandom < 0
+                   compute wsRandom = wsRandom * -1
+               end-if
+               divide wsRandom by 100000000 giving wsQuotient
+                   remainder wsPhoneDigits
+               end-divide
+
+               move recordId of rec to wsSeedNameSeq
+               move recordId of rec to wsSeedFamilySeq
+               move spaces      to recordName of rec
+               move spaces      to recordFamily of rec
+               move wsSeedName   to recordName of rec
+               move wsSeedFamily to recordFamily of rec
+               move 1000              to recordCode of rec
+               move "synthetic street" to recordStreet of rec
+               move "00359"           to recordPhone of rec(1:5)
+               move wsPhoneDigits     to recordPhone of rec(6:8)
+               evaluate wsCityIndex
+                   when 0 move "Sofia"   to recordCity of rec
+                   when 1 move "Plovdiv" to recordCity of rec
+                   when 2 move "Varna"   to recordCity of rec
+                   when 3 move "Burgas"  to recordCity of rec
+               end-evaluate
+
+               move writeRecord to func
+               call pp using func rec arrayParent
+               if return-code = err-success
+                   add 1 to loadedCount
+                   add 1 to recordId of rec
+               end-if
+           end-perform
+
+           move closeFile to func
+           call pp using func rec arrayParent
+           goback.
+       end method.
+
+       end class.
