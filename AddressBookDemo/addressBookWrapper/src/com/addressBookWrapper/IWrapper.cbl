@@ -6,7 +6,10 @@
       * on an "as is" basis and is for use at your own risk.
       *
       ******************************************************************
-       
+
+      *> imports
+      $set ilusing(java.util)
+
       * common interface for dis/connecting and performing CRUD operations
        interface-id com.addressBookWrapper.IWrapper public.
 
@@ -28,9 +31,20 @@
       *>> Create and persist new record
       *>> <summary>
        method-id createRecord.
-       procedure division returning return-value as type RecordDTO.
+       procedure division using by value dto as type RecordDTO
+                          returning return-value as type RecordDTO.
        end method.
       
+      *>> <summary>
+      *>> Create and persist a batch of new records in one call -
+      *>> returns the DTOs (by original, pre-assigned-id position)
+      *>> that failed to create, e.g. duplicates
+      *>> <summary>
+       method-id createRecords.
+       procedure division using by value dtoList as list[type RecordDTO]
+                          returning return-value as list[type RecordDTO].
+       end method.
+
       *>> <summary>
       *>> Update a record
       *>> <summary>
@@ -45,6 +59,27 @@
        procedure division using by value dto as type RecordDTO.
        end method.
 
+      *>> <summary>
+      *>> Remove every record whose city matches #city in one call -
+      *>> each removed record is still archived on the way out.
+      *>> Returns the number of records removed.
+      *>> <summary>
+       method-id deleteRecordsByCity.
+       procedure division using by value #city as string
+                          returning return-value as binary-long.
+       end method.
+
+      *>> <summary>
+      *>> Merge two duplicate records into one - survivorDto carries
+      *>> the field values the operator picked to keep (under the
+      *>> surviving recordId), duplicateRecordId is the losing record
+      *>> removed once the rewrite succeeds
+      *>> <summary>
+       method-id mergeRecords.
+       procedure division using by value survivorDto as type RecordDTO,
+                                by value duplicateRecordId as binary-long.
+       end method.
+
       *>> <summary>
       *>> Get all available record
       *>> <summary>
@@ -52,6 +87,53 @@
        procedure division returning return-value as list[type RecordDTO].
        end method.
 
+      *>> <summary>
+      *>> Count of records per recordCity, built on top of
+      *>> getAllRecords, so the ops dashboard doesn't have to pull
+      *>> every record into a spreadsheet just to count them
+      *>> <summary>
+       method-id recordCountByCity.
+       procedure division returning return-value as type Map.
+       end method.
+
+      *>> <summary>
+      *>> Write recordId, name, family, postalCode, city, street, phone
+      *>> for every record to a CSV file at #path
+      *>> <summary>
+       method-id exportToCsv.
+       procedure division using by value #path as string.
+       end method.
+
+      *>> <summary>
+      *>> Get all available records, sorted by #sortBy ("family" or
+      *>> "city" - anything else leaves recordId order unchanged)
+      *>> <summary>
+       method-id getAllRecordsSorted.
+       procedure division using by value #sortBy as string
+                          returning return-value as list[type RecordDTO].
+       end method.
+
+      *>> <summary>
+      *>> Find records whose name/family/city match #name/#family/
+      *>> #city - a blank argument matches any value
+      *>> <summary>
+       method-id searchRecords.
+       procedure division using by value #name as string
+                                by value #family as string
+                                by value #city as string
+                          returning return-value as list[type RecordDTO].
+       end method.
+
+      *>> <summary>
+      *>> Get one page of records, skipping the first #offset and
+      *>> returning at most #pageSize of them
+      *>> <summary>
+       method-id getRecords.
+       procedure division using by value #offset as binary-long
+                                by value #pageSize as binary-long
+                          returning return-value as list[type RecordDTO].
+       end method.
+
       *>> <summary>
       *>> Get the max number of possible records
       *>> <summary>
