@@ -8,6 +8,8 @@
       ******************************************************************
 
       *> imports
+      $set ilusing(java.lang)
+      $set ilusing(java.io)
       $set ilusing(java.util)
 
       *>> <summary>
@@ -26,6 +28,14 @@
        78 PROCEDURAL_PROGRAM value "recordsProgram" private.
        01 func                     pic 99 private.
        copy "functions.cpy".
+       copy "returncode.cpy".
+       copy "recordsReturnCode.cpy".
+       *> connection state, so openConnection/closeConnection called
+       *> twice in a row don't re-issue the open/close to
+       *> recordsProgram a second time
+       01 connectionState pic x(1) value "C" private.
+       88 isOpen   value "O".
+       88 isClosed value "C".
 
 
       *>> <summary>
@@ -43,9 +53,14 @@
       *>> <summary>
        method-id openConnection.
        procedure division.
+           if isOpen
+               raise new RuntimeException("connection is already open")
+           end-if
            move openFile to func
            call pp using func omitted omitted
+           self::checkReturnCode()
            set #index to self::maxNumberOfRecords()
+           set isOpen to true
            goback.
        end method.
 
@@ -54,25 +69,84 @@
       *>> <summary>
        method-id closeConnection.
        procedure division.
+           if isClosed
+               raise new RuntimeException("connection is already closed")
+           end-if
            move closeFile to func
            call pp using func omitted omitted
+           self::checkReturnCode()
+           set isClosed to true
            goback.
        end method.
 
       *>> <summary>
-      *>> Create and persist new record
+      *>> Create and persist new record from the name/family/etc
+      *>> already set on dto - name and family must be non-blank
       *>> <summary>
        method-id createRecord.
        local-storage secion.
        01 rec.
           copy "records.cpy".
-       procedure division returning return-value as type RecordDTO.
+       procedure division using by value dto as type RecordDTO
+                          returning return-value as type RecordDTO.
+           self::checkNameFamily(dto)
            declare #id as binary-long = self::getUniqueID()
-           declare dto = new RecordDTO(#id)
-           set rec to self::DTOtoRecord(dto)
+           declare newDto = new RecordDTO(#id)
+           set newDto::name to dto::name
+           set newDto::family to dto::family
+           set newDto::postalCode to dto::postalCode
+           set newDto::city to dto::city
+           set newDto::street to dto::street
+           set newDto::phone to dto::phone
+           set newDto::email to dto::email
+           set newDto::mobile to dto::mobile
+           set rec to self::DTOtoRecord(newDto)
            move writeRecord to func
            call pp using func rec omitted
-           set return-value to dto
+           self::checkReturnCode()
+           set return-value to newDto
+           goback.
+       end method.
+
+      *>> <summary>
+      *>> Create and persist a batch of new records in one call -
+      *>> returns the DTOs that failed to create, e.g. duplicates or
+      *>> a blank name/family, so a batch-import caller doesn't have
+      *>> to drive one createRecord call per row itself
+      *>> <summary>
+       method-id createRecords.
+       local-storage section.
+       01 rec.
+          copy "records.cpy".
+       procedure division using by value dtoList as list[type RecordDTO]
+                          returning return-value as list[type RecordDTO].
+           create return-value
+           declare #id as binary-long.
+           perform varying dto as type RecordDTO through dtoList
+               if dto::name equal "" or dto::family equal ""
+                   invoke return-value::add(dto)
+               else
+                   set #id to self::getUniqueID()
+                   set rec to self::DTOtoRecord(dto)
+                   set recordId of rec to #id
+                   move writeRecord to func
+                   call pp using func rec omitted
+                   if return-code not equal err-success
+                       invoke return-value::add(dto)
+                   end-if
+               end-if
+           end-perform
+           goback.
+       end method.
+
+      * reject a blank name or family before recordsProgram is even
+      * called - createRecord/updateRecord used to pass these straight
+      * through and persist an empty-name record
+       method-id checkNameFamily private.
+       procedure division using by value dto as type RecordDTO.
+           if dto::name equal "" or dto::family equal ""
+               raise new RuntimeException("name and family are required")
+           end-if
            goback.
        end method.
 
@@ -84,9 +158,11 @@
        01 rec.
           copy "records.cpy".
        procedure division using by value dto as type RecordDTO.
+           self::checkNameFamily(dto)
            move rewriteRecord to func
            set rec to self::DTOtoRecord(dto)
            call pp using func rec omitted
+           self::checkReturnCode()
            goback.
        end method.
 
@@ -101,6 +177,52 @@
            move removeRecord to func
            set rec to self::DTOtoRecord(dto)
            call pp using func rec omitted
+           self::checkReturnCode()
+           goback.
+       end method.
+
+      *>> <summary>
+      *>> Remove every record whose city matches #city in one call -
+      *>> built on top of recordsProgram's removeByCity func, so a
+      *>> branch closure doesn't need one deleteRecord call per
+      *>> recordId from the caller.  Each removed record is still
+      *>> archived on the way out.
+      *>> <summary>
+       method-id deleteRecordsByCity.
+       local-storage section.
+       01 tmprec.
+          copy "records.cpy".
+       01 removedCountBuf pic 9(4) comp.
+       procedure division using by value #city as string
+                          returning return-value as binary-long.
+           initialize tmprec
+           set recordCity of tmprec to #city
+           move removeByCity to func
+           call pp using func tmprec removedCountBuf
+           self::checkReturnCode()
+           move removedCountBuf to return-value
+           goback.
+       end method.
+
+      *>> <summary>
+      *>> Merge two duplicate records into one - survivorDto carries
+      *>> the field values the operator picked to keep (under the
+      *>> surviving recordId), duplicateRecordId is the losing record
+      *>> removed once the rewrite succeeds
+      *>> <summary>
+       method-id mergeRecords.
+       local-storage section.
+       01 rec.
+          copy "records.cpy".
+       01 duplicateIdBuf pic 9(9) comp.
+       procedure division using by value survivorDto as type RecordDTO,
+                                by value duplicateRecordId as binary-long.
+           self::checkNameFamily(survivorDto)
+           move mergeRecords to func
+           set rec to self::DTOtoRecord(survivorDto)
+           move duplicateRecordId to duplicateIdBuf
+           call pp using func rec duplicateIdBuf
+           self::checkReturnCode()
            goback.
        end method.
 
@@ -110,7 +232,7 @@
        method-id getAllRecords.
        local-storage section.
        01 arrayParent.
-           03 array occurs 0 to 1000 depending on #index.
+           03 array occurs 0 to 5000 depending on #index.
            copy "records.cpy".
        01 rec.
            copy "records.cpy".
@@ -134,61 +256,213 @@
        end method.
 
       *>> <summary>
-      *>> Get the max number of possible records
+      *>> Count of records per recordCity, built on top of
+      *>> getAllRecords, for the weekly ops dashboard
       *>> <summary>
-       method-id maxNumberOfRecords.
-       local-storage section.
-       01 val pic 9(4) comp value 0.
-       procedure division returning return-value as binary-long.
-           move maxNumberOfRecords to func
-           call pp using func omitted val
-           move val to return-value
+       method-id recordCountByCity.
+       procedure division returning return-value as type Map.
+           declare counts = new HashMap()
+           perform varying dto as type RecordDTO through self::getAllRecords()
+               if counts::containsKey(dto::city)
+                   invoke counts::put(dto::city,
+                       type Integer::valueOf(
+                           type Integer::parseInt(counts::get(dto::city)::toString()) + 1))
+               else
+                   invoke counts::put(dto::city, type Integer::valueOf(1))
+               end-if
+           end-perform
+           set return-value to counts
            goback.
        end method.
 
-      * find a unique ID 
-       method-id getUniqueID private.
-       procedure division returning return-value as binary-long.
-           *> use imported java API
-           declare rand = new Random()
-           *> call recursive method
-           set return-value = getAvailableID(rand, self::getAllRecords())
+      *>> <summary>
+      *>> Write one CSV row per record (RecordDTO::toCsvRow) to a file
+      *>> at #path, for ad hoc pulls that don't want to reformat
+      *>> toString() output by hand
+      *>> <summary>
+       method-id exportToCsv.
+       procedure division using by value #path as string.
+           declare writer = new FileWriter(#path)
+           invoke writer::write(
+               "recordId,name,family,postalCode,city,street,phone,email,mobile"
+               & X"0A")
+           perform varying dto as type RecordDTO through self::getAllRecords()
+               invoke writer::write(dto::toCsvRow() & X"0A")
+           end-perform
+           invoke writer::close()
            goback.
-       end method. 
+       end method.
 
-      *> recursive method example 
-       method-id getAvailableID private.
+      *>> <summary>
+      *>> Get all available records, sorted by #sortBy ("family" or
+      *>> "city" - anything else leaves recordId order unchanged).
+      *>> The table is small enough (maxNumberOfRecords) that a plain
+      *>> in-memory insertion sort is good enough - no need to spill
+      *>> to a work file the way directoryReport does for its report.
+      *>> <summary>
+       method-id getAllRecordsSorted.
        local-storage section.
-       01 #id binary-long value 0.
-       procedure division using by value rand as type Random
-                                by value recList as list[type RecordDTO]
-                          returning return-value as binary-long.
+       01 arrayParent.
+           03 array occurs 0 to 5000 depending on #index.
+           copy "records.cpy".
+       01 rec.
+           copy "records.cpy".
+       01 holdRec.
+           copy "records.cpy".
+       procedure division using by value #sortBy as string
+                          returning return-value as list[type RecordDTO].
+           initialize arrayParent
+           move readAllRecords to func
+           call pp using func omitted arrayParent
 
-           set #id to rand::nextInt()
-           *> if/esle 
-           if not containsRecordId(#id, recList) and #id not= 0
-               set return-value = #id
-           else
-               set return-value = self::getAvailableID(rand, recList)
+           if #sortBy equal "family" or #sortBy equal "city"
+               perform self::sortRecords(arrayParent, #sortBy)
            end-if
 
+           create return-value
+           declare i as binary-long.
+           perform varying i from 1 by 1 until i >= #index
+               set rec to array(i)
+               if recordId of rec not= 0
+                   declare dto = self::recordToDTO(rec)
+                   invoke return-value::add(dto)
+               end-if
+           end-perform.
+
            goback.
        end method.
 
-       *> method with loop over a list
-       method-id containsRecordId private.
-       procedure division using by value #id as binary-long
-                                by value recList as list[type RecordDTO]
-                          returning return-value as condition-value.
+      * insertion sort of array(1:#index) by recordFamily or
+      * recordCity, blank (unused) slots sort to the end
+       method-id sortRecords private.
+       linkage section.
+       01 arrayParent.
+           03 array occurs 0 to 5000 depending on #index.
+           copy "records.cpy".
+       01 holdRec.
+           copy "records.cpy".
+       procedure division using arrayParent
+                                by value #sortBy as string.
+       local-storage section.
+       01 i binary-long.
+       01 j binary-long.
+           perform varying i from 2 by 1 until i > #index
+               move array(i) to holdRec
+               move i to j
+               perform until j <= 1
+                   if #sortBy equal "family"
+                       if recordFamily of array(j - 1) <= recordFamily of holdRec
+                           exit perform
+                       end-if
+                   else
+                       if recordCity of array(j - 1) <= recordCity of holdRec
+                           exit perform
+                       end-if
+                   end-if
+                   move array(j - 1) to array(j)
+                   subtract 1 from j
+               end-perform
+               move holdRec to array(j)
+           end-perform
+           goback.
+       end method.
 
-           perform varying rec as type RecordDTO through recList
-               if rec::recordID equal #id
-                   set return-value to true
-                   *> break the loop
-                   exit perform
+      *>> <summary>
+      *>> Find records whose name/family/city match #name/#family/
+      *>> #city - a blank argument matches any value
+      *>> <summary>
+       method-id searchRecords.
+       local-storage section.
+       01 arrayParent.
+           03 array occurs 0 to 5000 depending on #index.
+           copy "records.cpy".
+       01 rec.
+           copy "records.cpy".
+       01 tmprec.
+           copy "records.cpy".
+       procedure division using by value #name as string
+                                by value #family as string
+                                by value #city as string
+                          returning return-value as list[type RecordDTO].
+           initialize arrayParent
+           initialize tmprec
+           set recordName of tmprec to #name
+           set recordFamily of tmprec to #family
+           set recordCity of tmprec to #city
+           move searchByName to func
+           call pp using func tmprec arrayParent
+           create return-value
+           declare i as binary-long.
+           perform varying i from 1 by 1 until i >= #index
+               set rec to array(i)
+               if recordId of rec not= 0
+                   declare dto = self::recordToDTO(rec)
+                   invoke return-value::add(dto)
                end-if
-           end-perform
+           end-perform.
+
+           goback.
+       end method.
+
+      *>> <summary>
+      *>> Get one page of records, skipping the first #offset and
+      *>> returning at most #pageSize of them - so a screen can page
+      *>> through the directory without materializing the whole thing
+      *>> <summary>
+       method-id getRecords.
+       local-storage section.
+       01 arrayParent.
+           03 array occurs 0 to 5000 depending on #index.
+           copy "records.cpy".
+       01 rec.
+           copy "records.cpy".
+       01 #seen binary-long value 0.
+       procedure division using by value #offset as binary-long
+                                by value #pageSize as binary-long
+                          returning return-value as list[type RecordDTO].
+           initialize arrayParent
+           move readAllRecords to func
+           call pp using func omitted arrayParent
+           create return-value
+           declare i as binary-long.
+           perform varying i from 1 by 1 until i >= #index
+               set rec to array(i)
+               if recordId of rec not= 0
+                   if #seen >= #offset
+                      and return-value::size() < #pageSize
+                       declare dto = self::recordToDTO(rec)
+                       invoke return-value::add(dto)
+                   end-if
+                   add 1 to #seen
+               end-if
+           end-perform.
+
+           goback.
+       end method.
+
+      *>> <summary>
+      *>> Get the max number of possible records
+      *>> <summary>
+       method-id maxNumberOfRecords.
+       local-storage section.
+       01 val pic 9(4) comp value 0.
+       procedure division returning return-value as binary-long.
+           move maxNumberOfRecords to func
+           call pp using func omitted val
+           move val to return-value
+           goback.
+       end method.
 
+      * find a unique ID - handed out by recordsProgram from its own
+      * highest-recordId-plus-one count, rather than guessed at random
+      * and retried on collision
+       method-id getUniqueID private.
+       local-storage section.
+       01 val binary-long value 0.
+       procedure division returning return-value as binary-long.
+           move nextRecordId to func
+           call pp using func omitted val
+           move val to return-value
            goback.
        end method.
 
@@ -208,6 +482,8 @@
            set dto::city to recordCity of rec
            set dto::street to recordStreet of rec
            set dto::phone to recordPhone of rec
+           set dto::email to recordEmail of rec
+           set dto::mobile to recordMobile of rec
 
            goback.
        end method.
@@ -228,8 +504,43 @@
            set recordCity of rec to dto::city
            set recordStreet of rec to dto::street
            set recordPhone of rec to dto::phone
+           set recordEmail of rec to dto::email
+           set recordMobile of rec to dto::mobile
 
            goback.
        end method.
-       
+
+      * translate the procedural return-code left by the last call to
+      * recordsProgram into a Java exception the caller can act on
+       method-id checkReturnCode private.
+       procedure division.
+           evaluate return-code
+               when err-success
+                   continue
+               when err-duplicate-record
+                   raise new RuntimeException("duplicate record")
+               when err-missing-record
+                   raise new RuntimeException("record not found")
+               when err-invalid-postal-code
+                   raise new RuntimeException("invalid postal code")
+               when err-duplicate-name
+                   raise new RuntimeException("duplicate name/family")
+               when err-table-full
+                   raise new RuntimeException("record table is full")
+               when err-invalid-phone
+                   raise new RuntimeException("phone number does not match city's dialling prefix")
+               when err-file-not-found
+                   raise new RuntimeException("records file not found")
+               when err-file-already-open
+                   raise new RuntimeException("records file is already open")
+               when err-file-not-open
+                   raise new RuntimeException("records file is not open")
+               when err-file-error
+                   raise new RuntimeException("records file I/O error")
+               when other
+                   raise new RuntimeException("recordsProgram error " & return-code)
+           end-evaluate
+           goback.
+       end method.
+
        end class.
