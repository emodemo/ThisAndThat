@@ -21,6 +21,8 @@
        01 city string property public value "".
        01 street string property public value "".
        01 phone string property public value "".
+       01 email string property public value "".
+       01 mobile string property public value "".
 
       *>> <summary>
       *>> Constructor
@@ -36,12 +38,67 @@
       *>> <summary>
        method-id toString override.
        procedure division returning return-value as string.
-           set return-value to "id: " & recordID 
-           & " name: " & #name & " " & family 
+           set return-value to "id: " & recordID
+           & " name: " & #name & " " & family
            & " address: " & street & " " & postalCode & " " & city
            & " phone: " & phone
            goback.
        end method.
 
+      *>> <summary>
+      *>> Render as a three-line mailing label
+      *>> <summary>
+       method-id toMailingLabel.
+       procedure division returning return-value as string.
+           set return-value to #name & " " & family & X"0A"
+           & street & X"0A"
+           & postalCode & " " & city
+           goback.
+       end method.
+
+      *>> <summary>
+      *>> Render as one CSV row - recordId, name, family, postalCode,
+      *>> city, street, phone, email, mobile
+      *>> <summary>
+       method-id toCsvRow.
+       procedure division returning return-value as string.
+           set return-value to recordID & "," & #name & "," & family
+           & "," & postalCode & "," & city & "," & street & ","
+           & phone & "," & email & "," & mobile
+           goback.
+       end method.
+
+      *>> <summary>
+      *>> Render as one fixed-width directory report line - family,
+      *>> name, street, city, phone - same column layout as
+      *>> directoryReport's detailLine
+      *>> <summary>
+       method-id toReportLine.
+       procedure division returning return-value as string.
+           set return-value to self::padRight(family, 20)
+           & self::padRight(#name, 30)
+           & self::padRight(street, 30)
+           & self::padRight(city, 20)
+           & phone
+           goback.
+       end method.
+
+      * pads or truncates #value to exactly #width characters -
+      * shared by toReportLine's fixed-width columns
+       method-id padRight private.
+       local-storage section.
+       01 #blanks string value
+           "                                                                                ".
+       procedure division using by value #value as string,
+                                by value #width as binary-long
+                           returning return-value as string.
+           if #value::length() >= #width
+               set return-value to #value::substring(0, #width)
+           else
+               set return-value to #value
+                   & #blanks::substring(0, #width - #value::length())
+           end-if
+           goback.
+       end method.
 
        end class.
