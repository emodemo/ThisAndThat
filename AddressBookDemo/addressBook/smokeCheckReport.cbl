@@ -0,0 +1,192 @@
+      ******************************************************************
+      *
+      * Copyright (C) Micro Focus 1984-2018. All rights reserved.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *> Daily sign-off check that both subsystems are healthy together
+      *> in one run - opens datafile, confirms the live count looks
+      *> sane against maxNumberOfRecordsFunc's ceiling, then runs a
+      *> known add/subtract/multiply/divide sanity check through
+      *> Calculator - instead of eyeballing records.txt separately from
+      *> running CallCalculator by hand.
+       program-id. smokeCheckReport as "smokeCheckReport".
+
+       environment division.
+       input-output section.
+       file-control.
+           select reportFile assign to ".\smoke-check-report.txt"
+           organization is line sequential.
+
+       data division.
+       file section.
+       fd reportFile.
+       01 reportLine pic x(80).
+
+       working-storage section.
+       01 tmprec.
+       copy "records.cpy".
+       01 arrayParent.
+           03 array occurs 5000 times.
+               copy "records.cpy" replacing ==02== by ==04==.
+       01 maxCount redefines arrayParent pic 9(4) comp.
+       01 recordsFunc pic 99.
+       copy "functions.cpy".
+       copy "returncode.cpy".
+       copy "recordsReturnCode.cpy".
+       copy "calcReturnCode.cpy".
+       01 eof pic x(1) value "N".
+       01 sub pic 9(9) comp-5 value 1.
+       01 liveCount pic 9(9) comp-5 value 0.
+       01 wsMaxCount pic 9(9) comp-5.
+       01 directoryOk pic x(1) value "Y".
+           88 directoryIsOk value "Y".
+       01 calculatorOk pic x(1) value "Y".
+           88 calculatorIsOk value "Y".
+       01 calcFunc pic 9.
+       01 calcSum pic 9(5) comp-3.
+       01 detailLine pic x(80).
+       01 countLine.
+           03 cl-label      pic x(22).
+           03 cl-count      pic z(8)9.
+           03 filler        pic x(48) value spaces.
+
+       procedure division.
+       0000-mainline section.
+           perform 1000-check-directory
+           perform 2000-check-calculator
+
+           open output reportFile
+           perform 3000-write-summary
+           close reportFile
+
+           if directoryIsOk and calculatorIsOk
+               display "SMOKE CHECK: PASS"
+           else
+               display "SMOKE CHECK: FAIL"
+           end-if
+           goback
+           .
+
+      *****************************************************************
+      * Sections
+      *****************************************************************
+      *> open datafile, read the live count, compare against the
+      *> ceiling, and close - flags directoryOk "N" on any failure
+      *> along the way
+       1000-check-directory section.
+           move openFile to recordsFunc
+           call "recordsProgram" using recordsFunc tmprec arrayParent
+           if return-code not = err-success
+               move "N" to directoryOk
+           end-if
+
+           if directoryIsOk
+               move maxNumberOfRecords to recordsFunc
+               call "recordsProgram"
+                   using recordsFunc tmprec arrayParent
+               move maxCount to wsMaxCount
+
+               initialize arrayParent
+               move readAllRecords to recordsFunc
+               call "recordsProgram"
+                   using recordsFunc tmprec arrayParent
+               move 1 to sub
+               perform until sub > 5000
+                             or recordId of array(sub) = 0
+                   add 1 to liveCount
+                   add 1 to sub
+               end-perform
+
+               if liveCount = 0 or liveCount > wsMaxCount
+                   move "N" to directoryOk
+               end-if
+
+               move closeFile to recordsFunc
+               call "recordsProgram"
+                   using recordsFunc tmprec arrayParent
+               if return-code not = err-success
+                   move "N" to directoryOk
+               end-if
+           end-if
+           .
+
+      *> one known operation per arithmetic verb - any mismatch against
+      *> the hand-worked expected result fails the whole check
+       2000-check-calculator section.
+           move addition to calcFunc
+           call "Calculator" using by value 2
+                                    by value 3
+                                    by value calcFunc
+                                    by reference calcSum
+           if return-code not = err-success or calcSum not = 5
+               move "N" to calculatorOk
+           end-if
+
+           move subtraction to calcFunc
+           call "Calculator" using by value 4
+                                    by value 10
+                                    by value calcFunc
+                                    by reference calcSum
+           if return-code not = err-success or calcSum not = 6
+               move "N" to calculatorOk
+           end-if
+
+           move multiplication to calcFunc
+           call "Calculator" using by value 6
+                                    by value 7
+                                    by value calcFunc
+                                    by reference calcSum
+           if return-code not = err-success or calcSum not = 42
+               move "N" to calculatorOk
+           end-if
+
+           move calcDivision to calcFunc
+           call "Calculator" using by value 4
+                                    by value 20
+                                    by value calcFunc
+                                    by reference calcSum
+           if return-code not = err-success or calcSum not = 5
+               move "N" to calculatorOk
+           end-if
+           .
+
+       3000-write-summary section.
+           move spaces to countLine
+           move "live record count:   " to cl-label
+           move liveCount to cl-count
+           write reportLine from countLine
+
+           move spaces to countLine
+           move "table ceiling:        " to cl-label
+           move wsMaxCount to cl-count
+           write reportLine from countLine
+
+           move spaces to detailLine
+           if directoryIsOk
+               move "customer directory:  PASS" to detailLine
+           else
+               move "customer directory:  FAIL" to detailLine
+           end-if
+           write reportLine from detailLine
+
+           move spaces to detailLine
+           if calculatorIsOk
+               move "calculator:          PASS" to detailLine
+           else
+               move "calculator:          FAIL" to detailLine
+           end-if
+           write reportLine from detailLine
+
+           move spaces to detailLine
+           if directoryIsOk and calculatorIsOk
+               move "overall:             PASS" to detailLine
+           else
+               move "overall:             FAIL" to detailLine
+           end-if
+           write reportLine from detailLine
+           .
+
+       end program smokeCheckReport.
