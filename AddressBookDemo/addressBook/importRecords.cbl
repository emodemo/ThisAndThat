@@ -0,0 +1,71 @@
+      ******************************************************************
+      *
+      * Copyright (C) Micro Focus 1984-2018. All rights reserved.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *> Bulk-loads a branch's contact list into datafile in one run.
+      *> The extract file is fixed-width, one record per line, using
+      *> the same field layout as records.cpy.
+       program-id. importRecords as "importRecords".
+
+       environment division.
+       input-output section.
+       file-control.
+           select importFile assign to ".\import-extract.txt"
+           organization is line sequential.
+
+       data division.
+       file section.
+       fd importFile.
+       01 importRec.
+       copy "records.cpy".
+
+       working-storage section.
+       01 eof pic x(1) value "N".
+       01 func pic 99.
+       copy "functions.cpy".
+       copy "returncode.cpy".
+       copy "recordsReturnCode.cpy".
+       01 loadedCount pic 9(9) comp-5 value 0.
+       01 rejectedCount pic 9(9) comp-5 value 0.
+
+       procedure division.
+       0000-mainline section.
+           move openFile to func
+           call "recordsProgram" using func importRec omitted
+
+           open input importFile
+           perform until eof = "Y"
+               read importFile
+                   at end
+                       move "Y" to eof
+                   not at end
+                       perform 1000-load-one-record
+               end-read
+           end-perform
+           close importFile
+
+           move closeFile to func
+           call "recordsProgram" using func importRec omitted
+
+           display "records loaded:   " loadedCount
+           display "records rejected: " rejectedCount
+           goback
+           .
+
+       1000-load-one-record section.
+           move writeRecord to func
+           call "recordsProgram" using func importRec omitted
+           if return-code = err-success
+               add 1 to loadedCount
+           else
+               add 1 to rejectedCount
+               display "rejected recordId " recordId of importRec
+                   " return-code " return-code
+           end-if
+           .
+
+       end program importRecords.
