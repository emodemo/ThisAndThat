@@ -0,0 +1,164 @@
+      ******************************************************************
+      *
+      * Copyright (C) Micro Focus 1984-2018. All rights reserved.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *> Prints the quarterly address-book directory: every record in
+      *> datafile, sorted by family name then city.
+       program-id. directoryReport as "directoryReport".
+
+       environment division.
+       input-output section.
+       file-control.
+      *> wsDatafilePath is read from the ADDRESSBOOK_DATAFILE
+      *> environment variable below, the same as recordsProgram, so a
+      *> test run can point this report at a separate file
+           select datafile assign to wsDatafilePath
+           organization is indexed
+           access is dynamic
+           record key recordId of rec with no duplicates
+           alternate record key recordCity of rec with duplicates.
+
+           select sortWork assign to "directory-report.srt".
+
+           select reportFile assign to ".\directory-report.txt"
+           organization is line sequential.
+
+           select restartFile assign to ".\directoryReport-restart.txt"
+           organization is line sequential
+           file status is fs-restart.
+
+       data division.
+       file section.
+       fd datafile.
+       01 rec.
+       copy "records.cpy".
+
+       sd sortWork.
+       01 sortRec.
+       copy "records.cpy".
+
+       fd reportFile.
+       01 reportLine pic x(132).
+
+       fd restartFile.
+       01 restartRec pic 9(9).
+
+       working-storage section.
+       01 eof pic x(1) value "N".
+       01 wsDatafilePath pic x(255).
+       01 fs-restart pic x(2).
+       01 wsRestartId pic 9(9) comp-5 value 0.
+       01 wsSkipCount pic 9(9) comp-5 value 0.
+       01 wsLineCount pic 9(9) comp-5 value 0.
+       01 wsCheckpointEof pic x(1) value "N".
+       01 reportHeading1.
+           03 filler pic x(20) value "FAMILY".
+           03 filler pic x(30) value "NAME".
+           03 filler pic x(30) value "STREET".
+           03 filler pic x(20) value "CITY".
+           03 filler pic x(20) value "PHONE".
+       01 detailLine.
+           03 dl-family  pic x(20).
+           03 dl-name    pic x(30).
+           03 dl-street  pic x(30).
+           03 dl-city    pic x(20).
+           03 dl-phone   pic x(20).
+
+       procedure division.
+       0000-mainline section.
+           accept wsDatafilePath from environment "ADDRESSBOOK_DATAFILE"
+           if wsDatafilePath = spaces
+               move ".\records.txt" to wsDatafilePath
+           end-if
+
+           perform 0500-read-checkpoint
+
+           if wsSkipCount > 0
+               open extend reportFile
+           else
+               open output reportFile
+               move reportHeading1 to reportLine
+               write reportLine
+           end-if
+           open extend restartFile
+
+           sort sortWork
+               on ascending key recordFamily of sortRec
+                                 recordCity of sortRec
+               using datafile
+               output procedure is 1000-write-detail
+
+           close restartFile
+           close reportFile
+
+      *> the sort/write pass ran to completion clean - clear the
+      *> checkpoint so a fresh run next time starts from the top
+      *> instead of skipping every line this run already wrote
+           open output restartFile
+           close restartFile
+           goback
+           .
+
+      *****************************************************************
+      * Sections
+      *****************************************************************
+      *> picks up the output-line count checkpointed by a prior run
+      *> that didn't reach a clean finish - the sort order is
+      *> deterministic for unchanged input, so skipping the same
+      *> number of already-written lines on the resumed pass lines
+      *> the output back up exactly where the abend left it.  an
+      *> empty or missing restart file leaves wsSkipCount at zero,
+      *> i.e. a full run from the top
+       0500-read-checkpoint section.
+           move 0 to wsRestartId
+           move 0 to wsSkipCount
+           open input restartFile
+           if fs-restart = "00"
+               move "N" to wsCheckpointEof
+               perform until wsCheckpointEof = "Y"
+                   read restartFile
+                       at end
+                           move "Y" to wsCheckpointEof
+                       not at end
+                           move restartRec to wsRestartId
+                           add 1 to wsSkipCount
+                   end-read
+               end-perform
+               close restartFile
+           end-if
+           .
+
+       1000-write-detail section.
+           move "N" to eof
+           move 0 to wsLineCount
+           perform until eof = "Y"
+               return sortWork
+                   at end
+                       move "Y" to eof
+                   not at end
+                       add 1 to wsLineCount
+                       if wsLineCount > wsSkipCount
+                           perform 1100-format-detail
+                           write reportLine
+                           move recordId of sortRec to restartRec
+                           write restartRec
+                       end-if
+               end-return
+           end-perform
+           .
+
+       1100-format-detail section.
+           move spaces to detailLine
+           move recordFamily of sortRec to dl-family
+           move recordName of sortRec   to dl-name
+           move recordStreet of sortRec to dl-street
+           move recordCity of sortRec   to dl-city
+           move recordPhone of sortRec  to dl-phone
+           move detailLine to reportLine
+           .
+
+       end program directoryReport.
