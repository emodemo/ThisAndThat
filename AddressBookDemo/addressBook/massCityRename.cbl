@@ -0,0 +1,126 @@
+      ******************************************************************
+      *
+      * Copyright (C) Micro Focus 1984-2018. All rights reserved.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *> Rewrites every record whose recordCity matches oldCityParm to
+      *> newCityParm in one run.  Goes through recordsProgram so the
+      *> usual rewrite checks (phone prefix), the audit log, and the
+      *> field-history log still fire for every row it touches - a row
+      *> whose phone prefix doesn't match the new city is left alone
+      *> and counted separately rather than forced through.
+       program-id. massCityRename as "massCityRename".
+
+       environment division.
+       input-output section.
+       file-control.
+           select restartFile assign to ".\massCityRename-restart.txt"
+           organization is line sequential
+           file status is fs-restart.
+
+       data division.
+       file section.
+       fd restartFile.
+       01 restartRec pic 9(9).
+
+       working-storage section.
+       01 tmprec.
+       copy "records.cpy".
+       01 arrayParent.
+           03 array occurs 5000 times.
+               copy "records.cpy" replacing ==02== by ==04==.
+       01 func pic 99.
+       copy "functions.cpy".
+       copy "returncode.cpy".
+       copy "recordsReturnCode.cpy".
+       01 sub pic 9(9) comp-5 value 1.
+       01 renamedCount  pic 9(9) comp-5 value 0.
+       01 skippedCount  pic 9(9) comp-5 value 0.
+       01 fs-restart pic x(2).
+       01 wsRestartId pic 9(9) comp-5 value 0.
+       01 wsCheckpointEof pic x(1) value "N".
+
+       linkage section.
+       01 oldCityParm pic x(20).
+       01 newCityParm pic x(20).
+
+       procedure division using oldCityParm newCityParm.
+       0000-mainline section.
+           perform 0500-read-checkpoint
+
+           move openFile to func
+           call "recordsProgram" using func tmprec arrayParent
+
+           initialize arrayParent
+           move readAllRecords to func
+           call "recordsProgram" using func tmprec arrayParent
+           open output restartFile
+           move 1 to sub
+           perform until sub > 5000
+                         or recordId of array(sub) = 0
+               if recordId of array(sub) > wsRestartId
+                   perform 1000-rename-one-record
+               end-if
+               add 1 to sub
+           end-perform
+           close restartFile
+
+           move closeFile to func
+           call "recordsProgram" using func tmprec arrayParent
+
+      *> the scan ran to completion clean - clear the checkpoint so a
+      *> fresh run next time starts from recordId zero instead of
+      *> skipping everything this run already covered
+           open output restartFile
+           close restartFile
+
+           display "records renamed: " renamedCount
+           display "records skipped: " skippedCount
+           goback
+           .
+
+      *****************************************************************
+      * Sections
+      *****************************************************************
+      *> picks up the last recordId checkpointed by a prior run that
+      *> didn't reach a clean finish - an empty or missing restart
+      *> file leaves wsRestartId at zero, i.e. a full run from the top
+       0500-read-checkpoint section.
+           move 0 to wsRestartId
+           open input restartFile
+           if fs-restart = "00"
+               move "N" to wsCheckpointEof
+               perform until wsCheckpointEof = "Y"
+                   read restartFile
+                       at end
+                           move "Y" to wsCheckpointEof
+                       not at end
+                           move restartRec to wsRestartId
+                   end-read
+               end-perform
+               close restartFile
+           end-if
+           .
+
+       1000-rename-one-record section.
+           if recordCity of array(sub) = oldCityParm
+               move array(sub) to tmprec
+               move newCityParm to recordCity of tmprec
+               move rewriteRecord to func
+               call "recordsProgram" using func tmprec arrayParent
+               if return-code = err-success
+                   add 1 to renamedCount
+               else
+                   add 1 to skippedCount
+                   display "skipped recordId " recordId of tmprec
+                       " return-code " return-code
+               end-if
+           end-if
+           move recordId of array(sub) to restartRec
+           write restartRec
+           .
+
+       end program massCityRename.
