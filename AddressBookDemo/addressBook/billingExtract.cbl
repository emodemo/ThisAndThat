@@ -0,0 +1,127 @@
+      ******************************************************************
+      *
+      * Copyright (C) Micro Focus 1984-2018. All rights reserved.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *> Nightly batch job - reads every record via readAllRecords,
+      *> treats recordCode as a zone/tier code, and calls Calculator's
+      *> percentage operation to price a zone-based service fee per
+      *> contact.  Writes one line per contact to a billing extract
+      *> file finance can pick up each morning.
+       program-id. billingExtract as "billingExtract".
+
+       environment division.
+       input-output section.
+       file-control.
+           select reportFile assign to ".\billing-extract.txt"
+           organization is line sequential.
+
+       data division.
+       file section.
+       fd reportFile.
+       01 reportLine pic x(80).
+
+       working-storage section.
+       01 tmprec.
+       copy "records.cpy".
+       01 arrayParent.
+           03 array occurs 5000 times.
+               copy "records.cpy" replacing ==02== by ==04==.
+       01 func pic 99.
+       copy "functions.cpy".
+       copy "returncode.cpy".
+       copy "recordsReturnCode.cpy".
+       copy "calcReturnCode.cpy".
+       01 sub pic 9(9) comp-5 value 1.
+       01 extractedCount pic 9(9) comp-5 value 0.
+       01 skippedCount   pic 9(9) comp-5 value 0.
+      *> the flat base fee before the zone rate is applied - 10000
+      *> means 100.00, same two implied decimal places percentageFunc
+      *> expects of its rate argument
+       78 wsBaseFee value 10000.
+       01 wsArg1     pic 9(5) comp-3.
+       01 wsQuotient pic 9(5) comp-3.
+       01 wsZoneTier pic 9(5) comp-3.
+       01 wsZoneRate pic 9(5) comp-3.
+      *> wsZoneRate/wsFee both carry two implied decimal places (e.g.
+      *> 50 means 0.50%, 10050 means 100.50) - these redefinitions
+      *> give the report fields a decimal point to move through
+       01 wsZoneRateV redefines wsZoneRate pic 9(3)v99 comp-3.
+       01 wsFee      pic 9(5) comp-3.
+       01 wsFeeV redefines wsFee pic 9(3)v99 comp-3.
+       01 detailLine.
+           03 dl-recordId  pic z(8)9.
+           03 filler       pic x(1) value space.
+           03 dl-name      pic x(30).
+           03 filler       pic x(1) value space.
+           03 dl-family    pic x(30).
+           03 filler       pic x(1) value space.
+           03 dl-zoneRate  pic z(3)9.99.
+           03 filler       pic x(1) value space.
+           03 dl-fee       pic z(3)9.99.
+
+       procedure division.
+       0000-mainline section.
+           move openFile to func
+           call "recordsProgram" using func tmprec arrayParent
+
+           initialize arrayParent
+           move readAllRecords to func
+           call "recordsProgram" using func tmprec arrayParent
+
+           open output reportFile
+           move 1 to sub
+           perform until sub > 5000
+                         or recordId of array(sub) = 0
+               perform 1000-price-one-contact
+               add 1 to sub
+           end-perform
+           close reportFile
+
+           move closeFile to func
+           call "recordsProgram" using func tmprec arrayParent
+
+           display "contacts priced:  " extractedCount
+           display "contacts skipped: " skippedCount
+           goback
+           .
+
+      *****************************************************************
+      * Sections
+      *****************************************************************
+       1000-price-one-contact section.
+      *> zone tier is the last digit of the postal/zone code, priced
+      *> at 0.50% of the base fee per tier (tier 0 = 0.50%, tier 9 =
+      *> 5.00%)
+           divide recordCode of array(sub) by 10
+               giving wsQuotient
+               remainder wsZoneTier
+           end-divide
+           compute wsZoneRate = (wsZoneTier + 1) * 50
+
+           move wsBaseFee to wsArg1
+           call "Calculator" using by value wsArg1
+                                    by value wsZoneRate
+                                    by value percentage
+                                    by reference wsFee
+           if return-code = err-success
+               move spaces to detailLine
+               move recordId of array(sub)     to dl-recordId
+               move recordName of array(sub)   to dl-name
+               move recordFamily of array(sub) to dl-family
+               move wsZoneRateV to dl-zoneRate
+               move wsFeeV      to dl-fee
+               move detailLine to reportLine
+               write reportLine
+               add 1 to extractedCount
+           else
+               add 1 to skippedCount
+               display "skipped recordId " recordId of array(sub)
+                   " calculator return-code " return-code
+           end-if
+           .
+
+       end program billingExtract.
