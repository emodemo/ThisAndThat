@@ -0,0 +1,186 @@
+      ******************************************************************
+      *
+      * Copyright (C) Micro Focus 1984-2018. All rights reserved.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *> Sequences the whole nightly chain - open, bulk import, a
+      *> capacity check, a report run, and close - in one run instead
+      *> of leaving every step to whoever drives recordsProgram by
+      *> hand.  datafile is always closed on the way out, even if an
+      *> earlier step failed partway through.
+       program-id. nightlyBatchRun as "nightlyBatchRun".
+
+       environment division.
+       input-output section.
+       file-control.
+           select importFile assign to ".\import-extract.txt"
+           organization is line sequential
+           file status is fs-import.
+
+           select reportFile assign to ".\nightly-batch-report.txt"
+           organization is line sequential.
+
+       data division.
+       file section.
+       fd importFile.
+       01 importRec.
+       copy "records.cpy".
+
+       fd reportFile.
+       01 reportLine pic x(80).
+
+       working-storage section.
+       01 tmprec.
+       copy "records.cpy".
+       01 arrayParent.
+           03 array occurs 5000 times.
+               copy "records.cpy" replacing ==02== by ==04==.
+       01 maxCount redefines arrayParent pic 9(4) comp.
+       01 func pic 99.
+       copy "functions.cpy".
+       copy "returncode.cpy".
+       copy "recordsReturnCode.cpy".
+       01 fs-import pic x(2).
+       01 eof pic x(1) value "N".
+       01 sub pic 9(9) comp-5 value 1.
+       01 loadedCount   pic 9(9) comp-5 value 0.
+       01 rejectedCount pic 9(9) comp-5 value 0.
+       01 liveCount     pic 9(9) comp-5 value 0.
+       01 wsMaxCount      pic 9(9) comp-5.
+       01 wsThresholdCount pic 9(9) comp-5.
+       01 detailLine.
+           03 dl-recordId pic z(8)9.
+           03 filler      pic x(1) value space.
+           03 dl-name     pic x(30).
+           03 filler      pic x(1) value space.
+           03 dl-family   pic x(30).
+           03 filler      pic x(1) value space.
+           03 dl-city     pic x(20).
+
+       procedure division.
+       0000-mainline section.
+           perform 1000-open-files
+           if return-code = err-success
+               perform 2000-bulk-import
+           end-if
+           if return-code = err-success
+               perform 3000-check-capacity
+           end-if
+           if return-code = err-success
+               perform 4000-write-report
+           end-if
+      *> close unconditionally, whatever the steps above left in
+      *> return-code, so a failed step never leaves datafile open
+           perform 9000-close-files
+
+           display "records loaded:    " loadedCount
+           display "records rejected:  " rejectedCount
+           display "live record count: " liveCount
+           display "final return-code: " return-code
+           goback
+           .
+
+      *****************************************************************
+      * Sections
+      *****************************************************************
+       1000-open-files section.
+           move openFile to func
+           call "recordsProgram" using func tmprec arrayParent
+           .
+
+      *> a missing import extract is not a chain failure - an
+      *> overnight run with nothing to load still has to reach the
+      *> capacity check and report steps below, and still has to
+      *> close datafile on the way out
+       2000-bulk-import section.
+           open input importFile
+           if fs-import = "00"
+               perform until eof = "Y"
+                   read importFile
+                       at end
+                           move "Y" to eof
+                       not at end
+                           perform 2100-load-one-record
+                   end-read
+               end-perform
+               close importFile
+           else
+               display "import extract not found, file status "
+                   fs-import ", skipping bulk import"
+           end-if
+      *> an individual row's rejection doesn't stop the nightly chain -
+      *> only a failure in the step itself (the open above) would
+           move err-success to return-code
+           .
+
+       2100-load-one-record section.
+           move writeRecord to func
+           call "recordsProgram" using func importRec arrayParent
+           if return-code = err-success
+               add 1 to loadedCount
+           else
+               add 1 to rejectedCount
+               display "rejected recordId " recordId of importRec
+                   " return-code " return-code
+           end-if
+           .
+
+      *> same 90%-of-ceiling warning as the standalone capacity report -
+      *> run inline here since datafile is already open
+       3000-check-capacity section.
+           move maxNumberOfRecords to func
+           call "recordsProgram" using func tmprec arrayParent
+           move maxCount to wsMaxCount
+
+           move "N" to eof
+           initialize arrayParent
+           move readAllRecords to func
+           call "recordsProgram" using func tmprec arrayParent
+           move 1 to sub
+           perform until sub > 5000
+                         or recordId of array(sub) = 0
+               add 1 to liveCount
+               add 1 to sub
+           end-perform
+
+           compute wsThresholdCount = wsMaxCount * 9 / 10
+           if liveCount >= wsThresholdCount
+               display "WARNING: " liveCount " of " wsMaxCount
+                   " records - within 10% of the table ceiling"
+           end-if
+           move err-success to return-code
+           .
+
+      *> arrayParent still holds the readAllRecords image from the
+      *> capacity check above - write it straight out, one line per
+      *> contact
+       4000-write-report section.
+           open output reportFile
+           move 1 to sub
+           perform until sub > 5000
+                         or recordId of array(sub) = 0
+               perform 4100-write-one-detail
+               add 1 to sub
+           end-perform
+           close reportFile
+           .
+
+       4100-write-one-detail section.
+           move spaces to detailLine
+           move recordId of array(sub)     to dl-recordId
+           move recordName of array(sub)   to dl-name
+           move recordFamily of array(sub) to dl-family
+           move recordCity of array(sub)   to dl-city
+           move detailLine to reportLine
+           write reportLine
+           .
+
+       9000-close-files section.
+           move closeFile to func
+           call "recordsProgram" using func tmprec arrayParent
+           .
+
+       end program nightlyBatchRun.
