@@ -0,0 +1,154 @@
+      ******************************************************************
+      *
+      * Copyright (C) Micro Focus 1984-2018. All rights reserved.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *> Builds an extract of only the records touched since
+      *> cutoffParm (a yyyymmddhhmmss timestamp, same format as
+      *> au-timestamp), instead of always shipping every contact on
+      *> the file.  Reads records-audit.txt sequentially - it carries
+      *> a full before/after record image per write/rewrite/delete, so
+      *> it can stand in for "what does this record look like now"
+      *> without going back through recordsProgram at all - and keeps
+      *> the last au-after image seen for each recordId at or after
+      *> the cutoff.  A DELETE leaves au-after zeroed, which also
+      *> drops that recordId back out of the extract, the same way it
+      *> dropped out of datafile itself.
+       program-id. changedSinceExtract as "changedSinceExtract".
+
+       environment division.
+       input-output section.
+       file-control.
+           select auditFile assign to ".\records-audit.txt"
+           organization is line sequential.
+
+           select extractFile assign to ".\changed-since-extract.txt"
+           organization is line sequential.
+
+       data division.
+       file section.
+       fd auditFile.
+       01 auditLine.
+           03 au-timestamp    pic x(14).
+           03 filler          pic x(1).
+           03 au-operation    pic x(10).
+           03 filler          pic x(1).
+           03 au-before.
+               copy "records.cpy" replacing ==02== by ==05==.
+           03 filler          pic x(1).
+           03 au-after.
+               copy "records.cpy" replacing ==02== by ==05==.
+
+       fd extractFile.
+       01 extractLine pic x(80).
+
+       working-storage section.
+       01 eof pic x(1) value "N".
+       01 sub pic 9(9) comp-5 value 1.
+       01 matchSub pic 9(9) comp-5.
+       01 changedCount pic 9(9) comp-5 value 0.
+       01 extractedCount pic 9(9) comp-5 value 0.
+       01 changedArray.
+           03 changedEntry occurs 5000 times.
+               copy "records.cpy" replacing ==02== by ==04==.
+       01 detailLine.
+           03 dl-recordId pic z(8)9.
+           03 filler      pic x(1) value space.
+           03 dl-name     pic x(30).
+           03 filler      pic x(1) value space.
+           03 dl-family   pic x(30).
+           03 filler      pic x(1) value space.
+           03 dl-city     pic x(20).
+
+       linkage section.
+       01 cutoffParm pic x(14).
+
+       procedure division using cutoffParm.
+       0000-mainline section.
+           open input auditFile
+           perform until eof = "Y"
+               read auditFile
+                   at end
+                       move "Y" to eof
+                   not at end
+                       if au-timestamp >= cutoffParm
+                           perform 1000-apply-one-change
+                       end-if
+               end-read
+           end-perform
+           close auditFile
+
+           open output extractFile
+           move 1 to sub
+           perform until sub > changedCount
+               perform 2000-write-one-detail
+               add 1 to sub
+           end-perform
+           close extractFile
+
+           display "records changed since " cutoffParm ": " changedCount
+           display "records extracted:       " extractedCount
+           goback
+           .
+
+      *****************************************************************
+      * Sections
+      *****************************************************************
+      *> a DELETE leaves au-after zeroed (recordId of au-after = 0) -
+      *> drop the recordId back out of the table rather than extract
+      *> a blank row for it
+       1000-apply-one-change section.
+           perform 1100-find-by-id
+           if recordId of au-after = 0
+               if matchSub > 0
+                   perform 1200-remove-one-entry
+               end-if
+           else
+               if matchSub > 0
+                   move au-after to changedEntry(matchSub)
+               else
+                   add 1 to changedCount
+                   move au-after to changedEntry(changedCount)
+               end-if
+           end-if
+           .
+
+      *> linear scan for recordId of au-before (stable across
+      *> before/after on the same row) in the table built so far -
+      *> the table tops out at maxNOfRecords, same bound every other
+      *> in-memory record table in this subsystem uses
+       1100-find-by-id section.
+           move 0 to matchSub
+           move 1 to sub
+           perform until sub > changedCount
+               if recordId of changedEntry(sub) = recordId of au-before
+                   move sub to matchSub
+               end-if
+               add 1 to sub
+           end-perform
+           .
+
+      *> close the gap left by a deleted recordId's entry by sliding
+      *> the last entry into its place, the same compaction shape
+      *> readAllRecordsFunc leaves to its caller to do with a table
+       1200-remove-one-entry section.
+           move changedEntry(changedCount) to changedEntry(matchSub)
+           initialize changedEntry(changedCount)
+           subtract 1 from changedCount
+           .
+
+       2000-write-one-detail section.
+           move spaces to detailLine
+           move recordId of changedEntry(sub)     to dl-recordId
+           move recordName of changedEntry(sub)   to dl-name
+           move recordFamily of changedEntry(sub) to dl-family
+           move recordCity of changedEntry(sub)   to dl-city
+           move detailLine to extractLine
+           write extractLine
+           add 1 to extractedCount
+           .
+
+       end program changedSinceExtract.
