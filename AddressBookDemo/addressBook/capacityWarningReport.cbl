@@ -0,0 +1,97 @@
+      ******************************************************************
+      *
+      * Copyright (C) Micro Focus 1984-2018. All rights reserved.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *> Daily batch job - compares the live record count against
+      *> maxNumberOfRecordsFunc's ceiling and logs a warning once the
+      *> table is within 10% of capacity, so the limit can be raised
+      *> before new-record creation starts failing with err-table-full.
+       program-id. capacityWarningReport as "capacityWarningReport".
+
+       environment division.
+       input-output section.
+       file-control.
+           select reportFile assign to ".\capacity-warning-report.txt"
+           organization is line sequential.
+
+       data division.
+       file section.
+       fd reportFile.
+       01 reportLine pic x(80).
+
+       working-storage section.
+       01 tmprec.
+       copy "records.cpy".
+       01 arrayParent.
+           03 array occurs 5000 times.
+               copy "records.cpy" replacing ==02== by ==04==.
+       01 maxCount redefines arrayParent pic 9(4) comp.
+       01 func pic 99.
+       copy "functions.cpy".
+       copy "returncode.cpy".
+       copy "recordsReturnCode.cpy".
+       01 sub pic 9(9) comp-5 value 1.
+       01 liveCount pic 9(9) comp-5 value 0.
+       01 wsMaxCount pic 9(9) comp-5.
+       01 wsThresholdCount pic 9(9) comp-5.
+       01 detailLine.
+           03 dl-liveCount      pic z(8)9.
+           03 filler            pic x(4) value " of ".
+           03 dl-maxCount       pic z(8)9.
+           03 filler            pic x(51) value
+               " records - WARNING: within 10% of the table ceiling".
+
+       procedure division.
+       0000-mainline section.
+           move openFile to func
+           call "recordsProgram" using func tmprec arrayParent
+
+           move maxNumberOfRecords to func
+           call "recordsProgram" using func tmprec arrayParent
+           move maxCount to wsMaxCount
+
+           initialize arrayParent
+           move readAllRecords to func
+           call "recordsProgram" using func tmprec arrayParent
+           move 1 to sub
+           perform until sub > 5000
+                         or recordId of array(sub) = 0
+               add 1 to liveCount
+               add 1 to sub
+           end-perform
+
+           move closeFile to func
+           call "recordsProgram" using func tmprec arrayParent
+
+      *> within 10% of capacity once the live count reaches 90% of
+      *> the ceiling
+           compute wsThresholdCount = wsMaxCount * 9 / 10
+
+           open output reportFile
+           if liveCount >= wsThresholdCount
+               perform 1000-write-warning
+           end-if
+           close reportFile
+
+           display "live record count:  " liveCount
+           display "warning threshold:  " wsThresholdCount
+           display "table ceiling:       " wsMaxCount
+           goback
+           .
+
+      *****************************************************************
+      * Sections
+      *****************************************************************
+       1000-write-warning section.
+           move spaces to detailLine
+           move liveCount to dl-liveCount
+           move wsMaxCount to dl-maxCount
+           move detailLine to reportLine
+           write reportLine
+           .
+
+       end program capacityWarningReport.
