@@ -8,24 +8,125 @@
       ******************************************************************
        program-id. recordsProgram as "recordsProgram".
 
-       environment division. 
+       environment division.
        input-output section.
        file-control.
-           select datafile assign to ".\records.txt"
+      *> wsDatafilePath is read from the ADDRESSBOOK_DATAFILE
+      *> environment variable in resolveDatafilePathFunc below, so
+      *> test and production runs can point at separate files without
+      *> editing and recompiling this program - ".\records.txt" is
+      *> the fallback when that variable isn't set
+           select datafile assign to wsDatafilePath
            organization is indexed
            access is dynamic
-           record key recordId of rec with no duplicates.
+           record key recordId of rec with no duplicates
+           alternate record key recordCity of rec with duplicates
+           file status is fs-datafile.
 
-       data division. 
+           select archiveFile assign to ".\records-archive.txt"
+           organization is indexed
+           access is dynamic
+           record key recordId of archiveRec with no duplicates
+           file status is fs-archivefile.
+
+           select auditFile assign to ".\records-audit.txt"
+           organization is line sequential
+           file status is fs-auditfile.
+
+           select historyFile assign to ".\records-history.txt"
+           organization is line sequential
+           file status is fs-historyfile.
+
+           select accessFile assign to ".\records-access.txt"
+           organization is line sequential
+           file status is fs-accessfile.
+
+       data division.
        file section.
        fd datafile.
        01 rec.
        copy "records.cpy".
 
+       fd archiveFile.
+       01 archiveRec.
+       copy "records.cpy".
+
+       fd auditFile.
+       01 auditLine.
+           03 au-timestamp    pic x(14).
+           03 filler          pic x(1) value space.
+           03 au-operation    pic x(10).
+           03 filler          pic x(1) value space.
+           03 au-before.
+               copy "records.cpy" replacing ==02== by ==05==.
+           03 filler          pic x(1) value space.
+           03 au-after.
+               copy "records.cpy" replacing ==02== by ==05==.
+
+       fd historyFile.
+       01 historyLine.
+           03 hi-timestamp    pic x(14).
+           03 filler          pic x(1) value space.
+           03 hi-recordId     pic 9(9).
+           03 filler          pic x(1) value space.
+           03 hi-fieldName    pic x(14).
+           03 filler          pic x(1) value space.
+           03 hi-oldValue     pic x(50).
+           03 filler          pic x(1) value space.
+           03 hi-newValue     pic x(50).
+
+      *> who-looked-at-what trail for readAllRecordsFunc/
+      *> searchByNameFunc, separate from the write/rewrite/delete
+      *> audit log above - only written while wsAccessLogOn is "Y"
+       fd accessFile.
+       01 accessLine.
+           03 ac-timestamp    pic x(14).
+           03 filler          pic x(1) value space.
+           03 ac-operation    pic x(10).
+           03 filler          pic x(1) value space.
+           03 ac-recordCount  pic 9(5).
+
        working-storage section.
        01 eof pic x(1) value "N".
        01 sub pic 9(9) comp-5 value 1.
-       78 maxNOfRecords value 100.
+       78 maxNOfRecords value 5000.
+      *> resolved by resolveDatafilePathFunc before datafile is
+      *> ever opened
+       01 wsDatafilePath pic x(255).
+       *> FILE STATUS for each file opened/closed below, mapped to a
+       *> return-code the wrapper layer can act on instead of letting
+       *> a missing/locked/already-open file fall through to whatever
+       *> the runtime's default error handling does
+       01 fs-datafile    pic x(2).
+       01 fs-archivefile pic x(2).
+       01 fs-auditfile   pic x(2).
+       01 fs-historyfile pic x(2).
+       01 fs-accessfile  pic x(2).
+       01 wsFileStatus   pic x(2).
+      *> off by default - turned on/off via the enableAccessLog/
+      *> disableAccessLog funcs rather than always paying the I/O
+       01 wsAccessLogOn  pic x(1) value "N".
+       *> recordId passed to deleteByIdFunc - removeRecordFunc and
+       *> mergeRecordsFunc both key a delete off this rather than each
+       *> keeping their own copy of the same read/archive/delete logic
+       01 wsDeleteId     pic 9(9) comp.
+       *> recordIds matched by removeByCityFunc's scan, collected
+       *> before any delete runs so the city-ordered scan never has
+       *> its cursor disturbed by deleteByIdFunc's primary-key read
+       01 wsDeleteIdTable.
+           03 wsDeleteIdEntry occurs 5000 times pic 9(9) comp.
+       01 wsDeleteIdCount pic 9(9) comp-5 value 0.
+       01 auTimestampDate pic 9(8).
+       01 auTimestampDateX redefines auTimestampDate.
+           03 atd-yyyy pic 9(4).
+           03 atd-mm   pic 9(2).
+           03 atd-dd   pic 9(2).
+       01 auTimestampTime pic 9(8).
+       01 auTimestampTimeX redefines auTimestampTime.
+           03 att-hh   pic 9(2).
+           03 att-mi   pic 9(2).
+           03 att-ss   pic 9(2).
+           03 att-ss2  pic 9(2).
 
        linkage section.
        *> a record reference
@@ -34,14 +135,24 @@
        *> an array of records reference
        01 arrayParent.
            03 array occurs maxNOfRecords times.
-           copy "records.cpy".
+               copy "records.cpy" replacing ==02== by ==04==.
        *> an integer reference
        01 nOfRecords redefines arrayParent pic 9(4) comp.
+       *> a single recordId-sized integer reference
+       01 nextId redefines arrayParent pic 9(9) comp.
+       *> recordId of the losing record in a mergeRecordsFunc call -
+       *> tmprec carries the merged field values under the surviving
+       *> recordId, this carries the recordId to remove once the
+       *> rewrite succeeds
+       01 mergeRemoveId redefines arrayParent pic 9(9) comp.
+       *> count of records removed by removeByCityFunc
+       01 removedCount redefines arrayParent pic 9(4) comp.
        *> functions
        01 func                     pic 99.
        copy "functions.cpy".
        *> Return-code values
        copy "returncode.cpy".
+       copy "recordsReturnCode.cpy".
 
        procedure division using func tmprec arrayParent.
            *> Assume success
@@ -53,8 +164,14 @@
                when writeRecord        perform writeRecordFunc
                when rewriteRecord      perform rewriteRecordFunc
                when removeRecord       perform removeRecordFunc
+               when removeByCity       perform removeByCityFunc
+               when mergeRecords       perform mergeRecordsFunc
                when readAllRecords     perform readAllRecordsFunc
+               when searchByName       perform searchByNameFunc
                when maxNumberOfRecords perform maxNumberOfRecordsFunc
+               when nextRecordId       perform nextRecordIdFunc
+               when enableAccessLog    perform enableAccessLogFunc
+               when disableAccessLog   perform disableAccessLogFunc
                when other              perform errorFunc
            end-evaluate
 
@@ -68,56 +185,492 @@
            *> Indicate failure
            move err-unknown-function to return-code.
 
+      *> picks up ADDRESSBOOK_DATAFILE if it's set in the environment,
+      *> otherwise falls back to the same relative path this program
+      *> has always used
+       resolveDatafilePathFunc section.
+           accept wsDatafilePath from environment "ADDRESSBOOK_DATAFILE"
+           if wsDatafilePath = spaces
+               move ".\records.txt" to wsDatafilePath
+           end-if
+           .
+
        openFileFunc section.
-           open i-o datafile.
+           perform resolveDatafilePathFunc
+           open i-o datafile
+           move fs-datafile to wsFileStatus
+           perform mapFileStatusFunc
+           if return-code = err-success
+               open i-o archiveFile
+               move fs-archivefile to wsFileStatus
+               perform mapFileStatusFunc
+           end-if
+           if return-code = err-success
+               open extend auditFile
+               move fs-auditfile to wsFileStatus
+               perform mapFileStatusFunc
+           end-if
+           if return-code = err-success
+               open extend historyFile
+               move fs-historyfile to wsFileStatus
+               perform mapFileStatusFunc
+           end-if
+           if return-code = err-success
+               open extend accessFile
+               move fs-accessfile to wsFileStatus
+               perform mapFileStatusFunc
+           end-if.
 
        closeFileFunc section.
-           close datafile.
+           close datafile
+           move fs-datafile to wsFileStatus
+           perform mapFileStatusFunc
+           if return-code = err-success
+               close archiveFile
+               move fs-archivefile to wsFileStatus
+               perform mapFileStatusFunc
+           end-if
+           if return-code = err-success
+               close auditFile
+               move fs-auditfile to wsFileStatus
+               perform mapFileStatusFunc
+           end-if
+           if return-code = err-success
+               close historyFile
+               move fs-historyfile to wsFileStatus
+               perform mapFileStatusFunc
+           end-if
+           if return-code = err-success
+               close accessFile
+               move fs-accessfile to wsFileStatus
+               perform mapFileStatusFunc
+           end-if.
+
+      *> maps a raw two-character FILE STATUS into a return-code the
+      *> wrapper layer can act on - leaves return-code untouched on a
+      *> successful status so the if-chains above only stop early on
+      *> a genuine failure
+       mapFileStatusFunc section.
+           evaluate wsFileStatus
+               when "00"
+               when "05"
+                   continue
+               when "35"
+                   move err-file-not-found to return-code
+               when "41"
+                   move err-file-already-open to return-code
+               when "42"
+                   move err-file-not-open to return-code
+               when other
+                   move err-file-error to return-code
+           end-evaluate.
 
        writeRecordFunc section.
-           write rec from tmprec
-               invalid key move err-duplicate-record to return-code
-           end-write.
+           perform validatePostalCodeFunc.
+           if return-code = err-success
+               perform validatePhoneFunc
+           end-if.
+           if return-code = err-success
+               perform checkTableFullFunc
+           end-if.
+           if return-code = err-success
+               perform checkDuplicateNameFunc
+           end-if.
+           if return-code = err-success
+               initialize au-before
+               move tmprec to au-after
+               write rec from tmprec
+                   invalid key move err-duplicate-record to return-code
+               end-write
+           end-if.
+           if return-code = err-success
+               move "WRITE" to au-operation
+               perform writeAuditFunc
+           end-if.
 
-       rewriteRecordFunc section.
-           set recordId of rec to recordId of tmprec.
-           read datafile 
-               key is recordId of rec
-               invalid key 
-                   move err-missing-record to return-code
+      *> refuse to accept a new record once the live count has already
+      *> reached maxNOfRecords
+       checkTableFullFunc section.
+           move "N" to eof.
+           move zeros to recordId of rec.
+           move 0 to sub.
+           start datafile key is >= recordId of rec
+               invalid key
+                   continue
                not invalid key
-                   rewrite rec from tmprec end-rewrite
-           end-read.
+                   perform until eof = "Y"
+                       read datafile next record
+                           at end
+                               move "Y" to eof
+                           not at end
+                               add 1 to sub
+                       end-read
+                   end-perform
+           end-start.
+           if sub >= maxNOfRecords
+               move err-table-full to return-code
+           end-if.
 
+      *> refuse to persist a second record for a name/family pair that
+      *> already exists under a different recordId
+       checkDuplicateNameFunc section.
+           move "N" to eof.
+           move zeros to recordId of rec.
+           start datafile key is >= recordId of rec
+               invalid key
+                   continue
+               not invalid key
+                   perform until eof = "Y"
+                       read datafile next record
+                           at end
+                               move "Y" to eof
+                           not at end
+                               if recordName of rec
+                                      = recordName of tmprec
+                                  and recordFamily of rec
+                                      = recordFamily of tmprec
+                                   move err-duplicate-name
+                                       to return-code
+                                   move "Y" to eof
+                               end-if
+                       end-read
+                   end-perform
+           end-start.
+
+      *> recordPhone must carry the international dialling prefix we
+      *> expect for recordCity - cities we don't recognize are passed
+      *> through unchecked rather than blocking the write
+       validatePhoneFunc section.
+           evaluate recordCity of tmprec
+               when "Sofia"
+               when "Plovdiv"
+               when "Varna"
+               when "Burgas"
+                   if recordPhone of tmprec (1:5) not = "00359"
+                       move err-invalid-phone to return-code
+                   end-if
+               when "Roma"
+               when "Milano"
+                   if recordPhone of tmprec (1:4) not = "0039"
+                       move err-invalid-phone to return-code
+                   end-if
+               when other
+                   continue
+           end-evaluate.
+
+      *> recordCode must be a plausible postal code - numeric and
+      *> within the range we issue to branches, never blank or zero.
+       validatePostalCodeFunc section.
+           if recordCode of tmprec is not numeric
+              or recordCode of tmprec < 1000
+              or recordCode of tmprec > 99999
+               move err-invalid-postal-code to return-code
+           end-if.
+
+      *> read with an exclusive lock so a concurrent rewrite/delete on
+      *> the same recordId cannot sneak in between our read and our
+      *> rewrite and silently lose one of the two updates
+       rewriteRecordFunc section.
+           perform validatePhoneFunc.
+           if return-code = err-success
+               set recordId of rec to recordId of tmprec
+               read datafile
+                   with lock
+                   key is recordId of rec
+                   invalid key
+                       move err-missing-record to return-code
+                   not invalid key
+      *> a resubmit with no actual edits still rewrites clean, but
+      *> skips the audit/history entries - those are for tracing real
+      *> changes, not every screen resubmit
+                       if rec = tmprec
+                           rewrite rec from tmprec end-rewrite
+                       else
+                           move rec to au-before
+                           move tmprec to au-after
+                           perform writeFieldHistoryFunc
+                           rewrite rec from tmprec end-rewrite
+                           move "REWRITE" to au-operation
+                           perform writeAuditFunc
+                       end-if
+               end-read
+           end-if.
+
+      *> same exclusive-lock protection as rewriteRecordFunc
        removeRecordFunc section.
-           set recordId of rec to recordId of tmprec.
-           read datafile 
+           move recordId of tmprec to wsDeleteId
+           perform deleteByIdFunc.
+
+      *> removes every record whose recordCity matches recordCity of
+      *> tmprec - the recordId-ordered scan runs to completion and
+      *> only then are the matches deleted, so deleteByIdFunc's
+      *> primary-key read never disturbs the scan's own cursor
+      *> mid-pass.  Each removed record is archived and audited the
+      *> same as a single removeRecordFunc call.  Returns the number
+      *> removed in removedCount (arrayParent).
+      *> scans the recordCity alternate key directly, rather than a
+      *> full recordId-ordered pass with a client-side city filter -
+      *> duplicates on an alternate key are grouped together in key
+      *> order, so the scan can stop the moment recordCity stops
+      *> matching instead of reading the whole file
+       removeByCityFunc section.
+           move 0 to wsDeleteIdCount.
+           move "N" to eof.
+           move recordCity of tmprec to recordCity of rec.
+           start datafile key is >= recordCity of rec
+               invalid key
+                   move "Y" to eof
+               not invalid key
+                   continue
+           end-start.
+           perform until eof = "Y"
+               read datafile next record
+                   at end
+                       move "Y" to eof
+                   not at end
+                       if recordCity of rec = recordCity of tmprec
+                           add 1 to wsDeleteIdCount
+                           move recordId of rec
+                               to wsDeleteIdEntry(wsDeleteIdCount)
+                       else
+                           move "Y" to eof
+                       end-if
+               end-read
+           end-perform.
+           move 0 to removedCount.
+           move 1 to sub.
+           perform until sub > wsDeleteIdCount
+               move wsDeleteIdEntry(sub) to wsDeleteId
+               perform deleteByIdFunc
+               if return-code = err-success
+                   add 1 to removedCount
+               end-if
+               add 1 to sub
+           end-perform.
+           move err-success to return-code.
+
+      *> rewrites the surviving record under its own recordId (tmprec
+      *> carries whichever field values the operator picked), then - if
+      *> that succeeds - removes the losing recordId, so a duplicate
+      *> name+family pair found via searchByNameFunc collapses to one
+      *> record in a single consistent call instead of a manual
+      *> rewrite-then-delete an operator could leave half-finished
+       mergeRecordsFunc section.
+           perform rewriteRecordFunc.
+           if return-code = err-success
+               move mergeRemoveId to wsDeleteId
+               perform deleteByIdFunc
+           end-if.
+
+      *> shared by removeRecordFunc and mergeRecordsFunc - archives,
+      *> audits, and deletes the record whose recordId is in wsDeleteId
+       deleteByIdFunc section.
+           set recordId of rec to wsDeleteId.
+           read datafile
+               with lock
                key is recordId of rec
-               invalid key 
+               invalid key
                    move err-missing-record to return-code
                not invalid key
+                   perform archiveRecordFunc
+                   move rec to au-before
+                   initialize au-after
                    delete datafile record end-delete
+                   move "DELETE" to au-operation
+                   perform writeAuditFunc
            end-read.
 
+      *> stamp and append the before/after image already built into
+      *> au-operation/au-before/au-after to records-audit.txt
+       writeAuditFunc section.
+           accept auTimestampDate from date yyyymmdd.
+           accept auTimestampTime from time.
+           move atd-yyyy to au-timestamp(1:4)
+           move atd-mm   to au-timestamp(5:2)
+           move atd-dd   to au-timestamp(7:2)
+           move att-hh   to au-timestamp(9:2)
+           move att-mi   to au-timestamp(11:2)
+           move att-ss   to au-timestamp(13:2)
+           write auditLine.
+
+      *> turns the records-access.txt trail on/off for
+      *> readAllRecordsFunc/searchByNameFunc - off by default, since
+      *> most callers don't need a row logged for every lookup
+       enableAccessLogFunc section.
+           move "Y" to wsAccessLogOn.
+
+       disableAccessLogFunc section.
+           move "N" to wsAccessLogOn.
+
+      *> stamp and append ac-operation/ac-recordCount to
+      *> records-access.txt - only called while wsAccessLogOn is "Y"
+       writeAccessLogFunc section.
+           accept auTimestampDate from date yyyymmdd.
+           accept auTimestampTime from time.
+           move atd-yyyy to ac-timestamp(1:4)
+           move atd-mm   to ac-timestamp(5:2)
+           move atd-dd   to ac-timestamp(7:2)
+           move att-hh   to ac-timestamp(9:2)
+           move att-mi   to ac-timestamp(11:2)
+           move att-ss   to ac-timestamp(13:2)
+           write accessLine.
+
+      *> one row per field that actually changed between rec (the old
+      *> image, still in hand from the locked read) and tmprec (the
+      *> incoming new image) - written to records-history.txt so a
+      *> single field's history can be traced without replaying the
+      *> whole audit log
+       writeFieldHistoryFunc section.
+           accept auTimestampDate from date yyyymmdd.
+           accept auTimestampTime from time.
+           move atd-yyyy to hi-timestamp(1:4)
+           move atd-mm   to hi-timestamp(5:2)
+           move atd-dd   to hi-timestamp(7:2)
+           move att-hh   to hi-timestamp(9:2)
+           move att-mi   to hi-timestamp(11:2)
+           move att-ss   to hi-timestamp(13:2)
+           move recordId of rec to hi-recordId.
+           if recordName of rec not = recordName of tmprec
+               move "recordName"   to hi-fieldName
+               move recordName of rec    to hi-oldValue
+               move recordName of tmprec to hi-newValue
+               write historyLine
+           end-if.
+           if recordFamily of rec not = recordFamily of tmprec
+               move "recordFamily" to hi-fieldName
+               move recordFamily of rec    to hi-oldValue
+               move recordFamily of tmprec to hi-newValue
+               write historyLine
+           end-if.
+           if recordCode of rec not = recordCode of tmprec
+               move "recordCode"   to hi-fieldName
+               move recordCode of rec    to hi-oldValue
+               move recordCode of tmprec to hi-newValue
+               write historyLine
+           end-if.
+           if recordCity of rec not = recordCity of tmprec
+               move "recordCity"   to hi-fieldName
+               move recordCity of rec    to hi-oldValue
+               move recordCity of tmprec to hi-newValue
+               write historyLine
+           end-if.
+           if recordStreet of rec not = recordStreet of tmprec
+               move "recordStreet" to hi-fieldName
+               move recordStreet of rec    to hi-oldValue
+               move recordStreet of tmprec to hi-newValue
+               write historyLine
+           end-if.
+           if recordPhone of rec not = recordPhone of tmprec
+               move "recordPhone"  to hi-fieldName
+               move recordPhone of rec    to hi-oldValue
+               move recordPhone of tmprec to hi-newValue
+               write historyLine
+           end-if.
+           if recordEmail of rec not = recordEmail of tmprec
+               move "recordEmail"  to hi-fieldName
+               move recordEmail of rec    to hi-oldValue
+               move recordEmail of tmprec to hi-newValue
+               write historyLine
+           end-if.
+           if recordMobile of rec not = recordMobile of tmprec
+               move "recordMobile" to hi-fieldName
+               move recordMobile of rec    to hi-oldValue
+               move recordMobile of tmprec to hi-newValue
+               write historyLine
+           end-if.
+
+      *> copy the about-to-be-deleted record into records-archive.txt
+      *> so it can be recovered later
+       archiveRecordFunc section.
+           move rec to archiveRec.
+           write archiveRec
+               invalid key
+                   rewrite archiveRec
+           end-write.
+
        readAllRecordsFunc section.
            *> reset the subscript and end-of-file
            move 1 to sub.
            move "N" to eof.
            move zeros to recordId of rec.
            start datafile key is >= recordId of rec
-           invalid key *> do nothing
+           invalid key
+               continue
            not invalid key *> read the file
-               perform until eof="Y"
+               perform until eof="Y" or sub > maxNOfRecords
                   read datafile next record
-                   at end 
+                   at end
                        move "Y" to eof
-                   not at end 
+                   not at end
                        move rec to array(sub)
                        add 1 to sub
                   end-read
                end-perform.
+           if wsAccessLogOn = "Y"
+               move "READALL" to ac-operation
+               compute ac-recordCount = sub - 1
+               perform writeAccessLogFunc
+           end-if.
+
+      *> fills arrayParent with only the records whose recordName/
+      *> recordFamily match the pattern carried in tmprec - a blank
+      *> field in tmprec matches any value
+       searchByNameFunc section.
+           move 1 to sub.
+           move "N" to eof.
+           move zeros to recordId of rec.
+           start datafile key is >= recordId of rec
+           invalid key
+               continue
+           not invalid key
+               perform until eof="Y" or sub > maxNOfRecords
+                  read datafile next record
+                   at end
+                       move "Y" to eof
+                   not at end
+                       if (recordName of tmprec = spaces
+                              or recordName of rec
+                                  = recordName of tmprec)
+                          and (recordFamily of tmprec = spaces
+                              or recordFamily of rec
+                                  = recordFamily of tmprec)
+                          and (recordCity of tmprec = spaces
+                              or recordCity of rec
+                                  = recordCity of tmprec)
+                           move rec to array(sub)
+                           add 1 to sub
+                       end-if
+                  end-read
+               end-perform.
+           if wsAccessLogOn = "Y"
+               move "SEARCH" to ac-operation
+               compute ac-recordCount = sub - 1
+               perform writeAccessLogFunc
+           end-if.
 
        maxNumberOfRecordsFunc section.
            move maxNOfRecords to nOfRecords.
 
+      *> hands out the next unused recordId - the highest recordId
+      *> currently in datafile, plus one - instead of making the
+      *> caller guess and retry at random
+       nextRecordIdFunc section.
+           move zeros to nextId.
+           move "N" to eof.
+           move zeros to recordId of rec.
+           start datafile key is >= recordId of rec
+               invalid key
+                   continue
+               not invalid key
+                   perform until eof = "Y"
+                       read datafile next record
+                           at end
+                               move "Y" to eof
+                           not at end
+                               move recordId of rec to nextId
+                       end-read
+                   end-perform
+           end-start.
+           add 1 to nextId.
+
        end program recordsProgram.
