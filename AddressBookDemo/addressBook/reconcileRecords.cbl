@@ -0,0 +1,156 @@
+      ******************************************************************
+      *
+      * Copyright (C) Micro Focus 1984-2018. All rights reserved.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *> Cross-checks datafile against records-audit.txt and
+      *> records-archive.txt and reports any mismatch: a record the
+      *> audit log says was written that is no longer in datafile, or
+      *> an archived record that still has a live duplicate recordId.
+       program-id. reconcileRecords as "reconcileRecords".
+
+       environment division.
+       input-output section.
+       file-control.
+      *> wsDatafilePath is read from the ADDRESSBOOK_DATAFILE
+      *> environment variable below, the same as recordsProgram, so a
+      *> test run can point this job at a separate file
+           select datafile assign to wsDatafilePath
+           organization is indexed
+           access is dynamic
+           record key recordId of rec with no duplicates
+           alternate record key recordCity of rec with duplicates.
+
+           select archiveFile assign to ".\records-archive.txt"
+           organization is indexed
+           access is dynamic
+           record key recordId of archiveRec with no duplicates.
+
+           select auditFile assign to ".\records-audit.txt"
+           organization is line sequential.
+
+       data division.
+       file section.
+       fd datafile.
+       01 rec.
+       copy "records.cpy".
+
+       fd archiveFile.
+       01 archiveRec.
+       copy "records.cpy".
+
+       fd auditFile.
+       01 auditLine.
+           03 au-timestamp    pic x(14).
+           03 filler          pic x(1).
+           03 au-operation    pic x(10).
+           03 filler          pic x(1).
+           03 au-before.
+               copy "records.cpy" replacing ==02== by ==05==.
+           03 filler          pic x(1).
+           03 au-after.
+               copy "records.cpy" replacing ==02== by ==05==.
+
+       working-storage section.
+       01 eof pic x(1) value "N".
+       01 mismatchCount pic 9(9) comp-5 value 0.
+       01 wsDatafilePath pic x(255).
+
+       procedure division.
+       0000-mainline section.
+           accept wsDatafilePath from environment "ADDRESSBOOK_DATAFILE"
+           if wsDatafilePath = spaces
+               move ".\records.txt" to wsDatafilePath
+           end-if
+
+           open input datafile
+           open input archiveFile
+           open input auditFile
+
+           perform 1000-check-audit-writes
+           perform 2000-check-archive-overlap
+
+           close datafile
+           close archiveFile
+           close auditFile
+
+           display "reconciliation complete, mismatches: " mismatchCount
+           goback
+           .
+
+      *****************************************************************
+      * Sections
+      *****************************************************************
+      *> every WRITE entry in the audit log should still have a
+      *> matching live record in datafile
+       1000-check-audit-writes section.
+           move "N" to eof
+           perform until eof = "Y"
+               read auditFile
+                   at end
+                       move "Y" to eof
+                   not at end
+                       if au-operation = "WRITE"
+                           perform 1100-verify-audit-write
+                       end-if
+               end-read
+           end-perform
+           .
+
+       1100-verify-audit-write section.
+           move recordId of au-after to recordId of rec
+           read datafile
+               key is recordId of rec
+               invalid key
+                   perform 1110-check-archived-before-flagging
+           end-read
+           .
+
+      *> missing from datafile is only a genuine mismatch if the
+      *> record was never legitimately soft-deleted afterward - a
+      *> later removeRecord archives it, which is expected lifecycle,
+      *> not silent data loss
+       1110-check-archived-before-flagging section.
+           move recordId of au-after to recordId of archiveRec
+           read archiveFile
+               key is recordId of archiveRec
+               invalid key
+                   add 1 to mismatchCount
+                   display "mismatch: recordId " recordId of au-after
+                       " logged as written but missing from datafile"
+               not invalid key
+                   continue
+           end-read
+           .
+
+      *> an archived (soft-deleted) record should not still have a
+      *> live duplicate sitting in datafile
+       2000-check-archive-overlap section.
+           move "N" to eof
+           perform until eof = "Y"
+               read archiveFile next record
+                   at end
+                       move "Y" to eof
+                   not at end
+                       perform 2100-verify-archive-entry
+               end-read
+           end-perform
+           .
+
+       2100-verify-archive-entry section.
+           move recordId of archiveRec to recordId of rec
+           read datafile
+               key is recordId of rec
+               invalid key
+                   continue
+               not invalid key
+                   add 1 to mismatchCount
+                   display "mismatch: recordId " recordId of archiveRec
+                       " is archived but still live in datafile"
+           end-read
+           .
+
+       end program reconcileRecords.
